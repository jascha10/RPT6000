@@ -1,409 +1,1581 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RPT6000.
-      ****************************************************************
-      * PROGRAM NAME: RPT6000
-      * AUTHORS: Jacob Schamp
-      * DATE: 03/25/2026
-      * Github:
-      * DESCRIPTION: The program reads customer master records and
-      * produces a Year-To-Date Sales report. It then prints customer
-      * sales for the current and previous year, calculates the
-      * change amount and percentage, and displays salesrep totals,
-      * branch totals, and grand totals.
-      ****************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           SELECT I_CUSTMAST ASSIGN TO CUSTMAST.
-           SELECT O_RPT6000 ASSIGN TO RPT6000.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  I_CUSTMAST
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 130 CHARACTERS.
-
-       01  CUSTOMER-MASTER-RECORD.
-           05 CM-BRANCH-NUMBER       PIC 9(2).
-           05 CM-SALESREP-NUMBER     PIC 9(2).
-           05 CM-CUSTOMER-NUMBER     PIC 9(5).
-           05 CM-CUSTOMER-NAME       PIC X(20).
-           05 CM-SALES-THIS-YTD      PIC S9(5)V99.
-           05 CM-SALES-LAST-YTD      PIC S9(5)V99.
-           05 FILLER                 PIC X(87).
-
-       01  WS-SALESREP-RECORD.
-           05 SM-SALESREP-NUMBER     PIC 9(2).
-           05 SM-SALESREP-NAME       PIC X(10).
-           05 FILLER                 PIC X(118).
-
-       FD  O_RPT6000
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 130 CHARACTERS.
-       01  PRINT-AREA                PIC X(130).
-
-       WORKING-STORAGE SECTION.
-
-       01  SWITCHES.
-           05 SALESREP-EOF-SWITCH    PIC X VALUE "N".
-              88 SALESREP-EOF        VALUE "Y".
-           05 CUSTMAST-EOF-SWITCH    PIC X VALUE "N".
-              88 CUSTMAST-EOF        VALUE "Y".
-           05 FIRST-RECORD-SWITCH    PIC X VALUE "Y".
-              88 FIRST-RECORD        VALUE "Y" FALSE "N".
-
-       01  CONTROL-FIELDS.
-           05 WS-CURRENT-BRANCH      PIC 99 VALUE ZERO.
-           05 WS-PREVIOUS-BRANCH     PIC 99 VALUE ZERO.
-
-       01  PRINT-FIELDS              PACKED-DECIMAL.
-           05 PAGE-COUNT             PIC S9(3) VALUE ZERO.
-           05 LINES-ON-PAGE          PIC S9(3) VALUE +55.
-           05 LINE-COUNT             PIC S9(3) VALUE +99.
-           05 SPACE-CONTROL          PIC 9 VALUE 1.
-
-       01  TOTAL-FIELDS               PACKED-DECIMAL.
-           05 SALESREP-TOTAL-THIS-YTD PIC S9(6)V99 VALUE ZERO.
-           05 SALESREP-TOTAL-LAST-YTD PIC S9(6)V99 VALUE ZERO.
-           05 BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99 VALUE ZERO.
-           05 BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99 VALUE ZERO.
-           05 GRAND-TOTAL-THIS-YTD    PIC S9(7)V99 VALUE ZERO.
-           05 GRAND-TOTAL-LAST-YTD    PIC S9(7)V99 VALUE ZERO.
-
-       01  CALC-FIELDS               PACKED-DECIMAL.
-           05 CHANGE-AMOUNT          PIC S9(7)V99 VALUE ZERO.
-
-       01  CURRENT-DATE-AND-TIME.
-           05 CD-YEAR                PIC 9(4).
-           05 CD-MONTH               PIC 9(2).
-           05 CD-DAY                 PIC 9(2).
-           05 CD-HOURS               PIC 9(2).
-           05 CD-MINUTES             PIC 9(2).
-           05 FILLER                 PIC X(9).
-
-       01  HEADING-LINE-1.
-           05 FILLER          PIC X(7)  VALUE "DATE:  ".
-           05 HL1-MONTH       PIC 9(2).
-           05 FILLER          PIC X(1)  VALUE "/".
-           05 HL1-DAY         PIC 9(2).
-           05 FILLER          PIC X(1)  VALUE "/".
-           05 HL1-YEAR        PIC 9(4).
-           05 FILLER          PIC X(26) VALUE SPACE.
-           05 FILLER          PIC X(20) VALUE "YEAR-TO-DATE SALES R".
-           05 FILLER          PIC X(31) VALUE "EPORT".
-           05 FILLER          PIC X(6)  VALUE "PAGE: ".
-           05 HL1-PAGE-NUMBER PIC ZZZ9.
-           05 FILLER          PIC X(26) VALUE SPACE.
-
-       01  HEADING-LINE-2.
-           05 FILLER                 PIC X(7)  VALUE "TIME:  ".
-           05 HL2-HOURS              PIC 9(2).
-           05 FILLER                 PIC X(1)  VALUE ":".
-           05 HL2-MINUTES            PIC 9(2).
-           05 FILLER                 PIC X(82) VALUE SPACE.
-           05 FILLER                 PIC X(7)  VALUE "RPT6000".
-           05 FILLER                 PIC X(29) VALUE SPACE.
-
-       01  HEADING-LINE-3.
-           05  FILLER           PIC X(54)  VALUE SPACES.
-           05  FILLER           PIC X(19)  VALUE "SALES         SALES".
-           05  FILLER           PIC X(8)   VALUE SPACES.
-           05  FILLER           PIC X(17)  VALUE "CHANGE     CHANGE".
-           05  FILLER           PIC X(32)  VALUE SPACE.
-
-       01  HEADING-LINE-4.
-           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
-           05  FILLER         PIC X(13)  VALUE SPACES.
-           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
-           05  FILLER         PIC X(14)  VALUE SPACES.
-           05  FILLER         PIC X(22)  VALUE "THIS YTD      LAST YTD".
-           05  FILLER         PIC X(7)   VALUE SPACES.
-           05  FILLER         PIC X(18)  VALUE "AMOUNT     PERCENT".
-           05  FILLER         PIC X(31)  VALUE SPACE.
-
-       01  HEADING-LINE-5.
-           05  FILLER           PIC X(6)   VALUE ALL '-'.
-           05  FILLER           PIC X(1)   VALUE SPACE.
-           05  FILLER           PIC X(13)  VALUE ALL '-'.
-           05  FILLER           PIC X(1)   VALUE SPACE.
-           05  FILLER           PIC X(26)   VALUE ALL '-'.
-           05  FILLER           PIC X(3)   VALUE SPACE.
-           05  FILLER           PIC X(11)  VALUE ALL '-'.
-           05  FILLER           PIC X(3)   VALUE SPACE.
-           05  FILLER           PIC X(11)  VALUE ALL '-'.
-           05  FILLER           PIC X(4)   VALUE SPACE.
-           05  FILLER           PIC X(11)  VALUE ALL '-'.
-           05  FILLER           PIC X(2)   VALUE SPACE.
-           05  FILLER           PIC x(7)   VALUE ALL '-'.
-           05  FILLER           PIC X(31)  VALUE SPACE.
-
-       01  CUSTOMER-LINE.
-           05 FILLER                 PIC X(2)  VALUE SPACE.
-           05 CL-BRANCH-NUMBER       PIC X(2).
-           05 FILLER                 PIC X(3)  VALUE SPACE.
-           05 CL-SALESREP-NUMBER     PIC X(2).
-           05 FILLER                 PIC X(1)  VALUE SPACE.
-           05 CL-SALESREP-NAME       PIC X(10).
-           05 FILLER                 PIC X(1)  VALUE SPACE.
-           05 CL-CUSTOMER-NUMBER     PIC X(5).
-           05 FILLER                 PIC X(1)  VALUE SPACE.
-           05 CL-CUSTOMER-NAME       PIC X(20).
-           05 FILLER                 PIC X(6)  VALUE SPACE.
-           05 CL-SALES-THIS-YTD      PIC ZZ,ZZ9.99-.
-           05 FILLER                 PIC X(4)  VALUE SPACE.
-           05 CL-SALES-LAST-YTD      PIC ZZ,ZZ9.99-.
-           05 FILLER                 PIC X(4)  VALUE SPACE.
-           05 CL-CHANGE-AMOUNT       PIC ZZ,ZZ9.99-.
-           05 FILLER                 PIC X(2)  VALUE SPACE.
-           05 CL-CHANGE-PERCENT      PIC +++9.9.
-           05 CL-CHANGE-PERCENT-R    REDEFINES CL-CHANGE-PERCENT
-                                     PIC X(6).
-           05 FILLER                 PIC X(31) VALUE SPACE.
-
-       01  SALESREP-TOTAL-LINE.
-           05 FILLER                 PIC X(36) VALUE SPACE.
-           05 FILLER                 PIC X(16) VALUE "SALESREP TOTAL".
-           05 STL-SALES-THIS-YTD     PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(3)  VALUE SPACE.
-           05 STL-SALES-LAST-YTD     PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(3)  VALUE SPACE.
-           05 STL-CHANGE-AMOUNT      PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(2)  VALUE SPACE.
-           05 STL-CHANGE-PERCENT     PIC +++9.9.
-           05 STL-CHANGE-PERCENT-R   REDEFINES STL-CHANGE-PERCENT
-                                     PIC X(6).
-           05 FILLER                 PIC X(31) VALUE "*".
-
-       01  BRANCH-TOTAL-LINE.
-           05 FILLER                 PIC X(36) VALUE SPACE.
-           05 FILLER                 PIC X(16) VALUE " BRANCH TOTAL".
-           05 BTL-SALES-THIS-YTD     PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(3)  VALUE SPACE.
-           05 BTL-SALES-LAST-YTD     PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(3)  VALUE SPACE.
-           05 BTL-CHANGE-AMOUNT      PIC $$$,$$9.99-.
-           05 FILLER                 PIC X(2)  VALUE SPACE.
-           05 BTL-CHANGE-PERCENT     PIC +++9.9.
-           05 BTL-CHANGE-PERCENT-R   REDEFINES BTL-CHANGE-PERCENT
-                                     PIC X(6).
-           05 FILLER                 PIC X(31) VALUE "**".
-
-       01  GRAND-TOTAL-LINE.
-           05 FILLER                 PIC X(36) VALUE SPACE.
-           05 FILLER                 PIC X(14) VALUE " GRAND TOTAL".
-           05 GTL-SALES-THIS-YTD     PIC $,$$$,$$9.99-.
-           05 FILLER                 PIC X(1)  VALUE SPACE.
-           05 GTL-SALES-LAST-YTD     PIC $,$$$,$$9.99-.
-           05 FILLER                 PIC X(1)  VALUE SPACE.
-           05 GTL-CHANGE-AMOUNT      PIC $,$$$,$$9.99-.
-           05 FILLER                 PIC X(2)  VALUE SPACE.
-           05 GTL-CHANGE-PERCENT     PIC +++9.9.
-           05 GTL-CHANGE-PERCENT-R   REDEFINES GTL-CHANGE-PERCENT
-                                     PIC X(6).
-           05 FILLER                 PIC X(31) VALUE "***".
-
-
-       PROCEDURE DIVISION.
-
-       000-PREPARE-SALES-REPORT.
-           OPEN INPUT  I_CUSTMAST
-                OUTPUT O_RPT6000
-
-           PERFORM 230-PRINT-HEADINGS
-           PERFORM 210-READ-CUSTOMER-RECORD
-
-           IF CUSTMAST-EOF-SWITCH = "N"
-               MOVE CM-BRANCH-NUMBER TO WS-PREVIOUS-BRANCH
-           END-IF
-
-           PERFORM UNTIL CUSTMAST-EOF-SWITCH = "Y"
-               PERFORM 220-PROCESS-CUSTOMER-RECORD
-               PERFORM 210-READ-CUSTOMER-RECORD
-           END-PERFORM
-
-           PERFORM 400-PRINT-BRANCH-TOTAL
-           PERFORM 300-PRINT-GRAND-TOTALS
-
-           CLOSE I_CUSTMAST O_RPT6000
-           STOP RUN.
-
-       100-FORMAT-REPORT-HEADING.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           MOVE CD-MONTH   TO HL1-MONTH.
-           MOVE CD-DAY     TO HL1-DAY.
-           MOVE CD-YEAR    TO HL1-YEAR.
-           MOVE CD-HOURS   TO HL2-HOURS.
-           MOVE CD-MINUTES TO HL2-MINUTES.
-
-       200-LOAD-SALESREP-TABLE.
-
-           PERFORM
-              WITH TEST AFTER
-              VARYING SRT-INDEX FROM 1 BY 1
-              UNTIL SALESREP-EOF
-                 OR SRT-INDEX = 100
-                 PERFORM 210-READ-SALESREP-TABLE-RECORD
-                 IF NOT SALESREP-EOF
-                    MOVE SM-SALESREP-NUMBER
-                        TO SALESREP-NUMBER (SRT-INDEX)
-                    MOVE SM-SALESREP-NAME
-                        TO SALESREP-NAME (SRT-INDEX)
-                 END-IF
-           END-PERFORM.
-
-
-        210-READ-SALESREP-TABLE-RECORD.
-
-           READ INPUT-SALESREP
-              AT END
-                 SET SALESREP-EOF TO TRUE
-           END-READ.
-
-
-       300-PREPARE-SALES-LINES.
-           PERFORM 310-READ-CUSTOMER-RECORD.
-           EVALUATE TRUE
-               WHEN CUSTMAST-EOF
-                   PERFORM 355-PRINT-SALESREP-LINE
-                   PERFORM 360-PRINT-BRANCH-LINE
-               WHEN FIRST-RECORD
-                   PERFORM 320-PRINT-CUSTOMER-LINE
-                   MOVE "N" TO FIRST-RECORD-SWITCH
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
-               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
-                   PERFORM 355-PRINT-SALESREP-LINE
-                   PERFORM 360-PRINT-BRANCH-LINE
-                   PERFORM 320-PRINT-CUSTOMER-LINE
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
-               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
-                   PERFORM 355-PRINT-SALESREP-LINE
-                   PERFORM 320-PRINT-CUSTOMER-LINE
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-               WHEN OTHER
-                   PERFORM 320-PRINT-CUSTOMER-LINE
-           END-EVALUATE.
-
-        310-READ-CUSTOMER-RECORD.
-           READ INPUT-CUSTMAST
-               AT END
-                   SET CUSTMAST-EOF TO TRUE
-           END-READ.
-
-       320-PRINT-CUSTOMER-LINE.
-           IF LINE-COUNT > LINES-ON-PAGE
-               PERFORM 330-PRINT-HEADING-LINES
-           END-IF
-
-           IF FIRST-RECORD
-               MOVE CM-BRANCH-NUMBER   TO CL-BRANCH-NUMBER
-               MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
-               PERFORM 325-MOVE-SALESREP-NAME
-           ELSE
-               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
-                   MOVE CM-BRANCH-NUMBER   TO CL-BRANCH-NUMBER
-                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
-               ELSE
-                   IF CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
-                       MOVE SPACES TO CL-BRANCH-NUMBER
-                       MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
-                       PERFORM 325-MOVE-SALESREP-NAME
-                   ELSE
-                       MOVE SPACES TO CL-BRANCH-NUMBER
-                       MOVE SPACES TO CL-SALESREP-NUMBER
-                       MOVE SPACES TO CL-SALESREP-NAME
-                   END-IF
-               END-IF
-           END-IF
-
-           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
-           MOVE CM-CUSTOMER-NAME   TO CL-CUSTOMER-NAME.
-           MOVE CM-SALES-THIS-YTD  TO CL-SALES-THIS-YTD.
-           MOVE CM-SALES-LAST-YTD  TO CL-SALES-LAST-YTD.
-
-           COMPUTE CHANGE-AMOUNT =
-               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
-           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
-
-           IF CM-SALES-LAST-YTD = ZERO
-               MOVE "  N/A " TO CL-CHANGE-PERCENT-R
-           ELSE
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =
-                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
-                   ON SIZE ERROR
-                       MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R
-               END-COMPUTE
-           END-IF.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-
-           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
-           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
-
-       325-MOVE-SALESREP-NAME.
-
-           SET SRT-INDEX TO 1.
-           SEARCH SALESREP-GROUP
-              AT END
-                 MOVE "UNKNOWN" TO CL-SALESREP-NAME
-              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
-                 MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
-           END-SEARCH.    
-
-
-       360-PRINT-BRANCH-LINE.
-
-
-           IF BRANCH-TOTAL-LAST-YTD = ZERO
-                MOVE "  N/A " TO BTL-CHANGE-PERCENT-READ
-           ELSE
-                COMPUTER BTL-CHANGE-PERCENT ROUNDED =
-                    CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
-                    ON SIZE ERROR
-                    MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-READ
-
-
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTDD.
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
-           INITIALIZE BRANCH-TOTAL-THIS-YTD
-                    BRANCH-TOTAL-LAST-YTD.
-
-       400-PRINT-BRANCH-TOTAL.
-           MOVE SPACES TO PRINT-AREA
-           WRITE PRINT-AREA
-
-           IF BT-LAST-YTD NOT = ZERO
-               COMPUTE WS-CHANGE-PERCENT =
-                   (BT-CHANGE / BT-LAST-YTD) * 100
-               IF WS-CHANGE-PERCENT > 9999.9 OR
-                  WS-CHANGE-PERCENT < -9999.9
-                   MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R
-               ELSE
-                   MOVE WS-CHANGE-PERCENT TO BTL-CHANGE-PERCENT
-               END-IF
-           ELSE
-               MOVE "N/A   " TO BTL-CHANGE-PERCENT-R
-           END-IF
-
-           MOVE BT-THIS-YTD  TO BTL-SALES-THIS-YTD
-           MOVE BT-LAST-YTD  TO BTL-SALES-LAST-YTD
-           MOVE BT-CHANGE    TO BTL-CHANGE-AMOUNT
-
-           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA
-           WRITE PRINT-AREA.
-
-       410-CLEAR-BRANCH-TOTALS.
-           MOVE ZERO TO BT-THIS-YTD
-           MOVE ZERO TO BT-LAST-YTD
-           MOVE ZERO TO BT-CHANGE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT6000.
+      ****************************************************************
+      * PROGRAM NAME: RPT6000
+      * AUTHORS: Jacob Schamp
+      * DATE: 03/25/2026
+      * Github:
+      * DESCRIPTION: The program reads customer master records and
+      * produces a Year-To-Date Sales report. It then prints customer
+      * sales for the current and previous year, calculates the
+      * change amount and percentage, and displays salesrep totals,
+      * branch totals, and grand totals.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 JS  Added an O_CTLCARD-driven run scope so the
+      *                report can be limited to a single branch, or a
+      *                branch/salesrep range, instead of always
+      *                covering the whole customer master. Also wired
+      *                up the control-break paragraphs that were left
+      *                stubbed out (salesrep/branch/grand total print,
+      *                page heading, report-line write) so the report
+      *                runs start to finish.
+      * 08/09/2026 JS  Added the O_RPTCSV extract - unedited customer,
+      *                salesrep-total, branch-total, and grand-total
+      *                amounts, comma-delimited, for Finance to load
+      *                straight into a spreadsheet.
+      * 08/09/2026 JS  Added an O_EXCEPT report that flags any
+      *                CUSTOMER-MASTER-RECORD that arrives out of
+      *                branch/salesrep/customer sequence or repeats a
+      *                key already seen this run, so a bad sort step
+      *                gets caught before the branch/salesrep totals
+      *                go out the door.
+      * 08/09/2026 JS  Added an O_EXCEPT listing for customers whose
+      *                CM-SALESREP-NUMBER doesn't match any entry in
+      *                the salesrep table, so a bad salesrep number on
+      *                the customer master gets caught instead of
+      *                quietly padding whatever total bucket happens
+      *                to be active.
+      * 08/09/2026 JS  Replaced the fixed 100-entry SALESREP-TABLE
+      *                with a table sized to the actual salesrep file
+      *                (OCCURS ... DEPENDING ON) and switched
+      *                325-MOVE-SALESREP-NAME to a binary SEARCH ALL,
+      *                since we were closing in on the old ceiling.
+      *                Table load now also flags on the exceptions
+      *                report if the salesrep file ever outgrows
+      *                MAX-SALESREP-ENTRIES, instead of truncating it
+      *                without saying so.
+      * 08/09/2026 JS  Added a top/bottom-10 movers section, printed
+      *                after the grand totals, ranking customers by
+      *                percent change and separately by dollar change
+      *                for the whole run. Customers with no LAST-YTD
+      *                base (percent shown as N/A) are left out of the
+      *                percent rankings but still compete in the
+      *                dollar rankings.
+      * 08/09/2026 JS  Converted I_CUSTMAST to an indexed file keyed
+      *                on CM-CUSTOMER-NUMBER, with CM-BR-SR-CU-KEY as
+      *                an alternate key so this report can still read
+      *                the file in branch/salesrep/customer order for
+      *                its control breaks. New RPT6200 customer
+      *                inquiry program looks customers up directly by
+      *                the primary key.
+      * 08/09/2026 JS  Added a CC-EXCEPTIONS-ONLY-SWITCH/CC-EXCEPTION-
+      *                THRESHOLD pair to the control card so a run can
+      *                suppress the printed line for any customer
+      *                whose change percent falls inside the
+      *                configured band, while totals, the CSV
+      *                extract, and the rankings still pick up every
+      *                customer either way.
+      * 08/09/2026 JS  Added an O_CKPOINT checkpoint log, written
+      *                every CHECKPOINT-INTERVAL customers, and a
+      *                CC-RESTART-SWITCH control card option that
+      *                replays the log for its last entry, restores
+      *                the salesrep/branch/grand totals, and resumes
+      *                I_CUSTMAST just past that key instead of
+      *                rerunning the whole file after an abend.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT I_CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               ALTERNATE RECORD KEY IS CM-BR-SR-CU-KEY WITH DUPLICATES.
+           SELECT I_SALESREP ASSIGN TO SALESREP.
+           SELECT I_CTLCARD  ASSIGN TO CTLCARD.
+           SELECT O_RPT6000  ASSIGN TO RPT6000.
+           SELECT O_RPTCSV   ASSIGN TO RPTCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT O_EXCEPT   ASSIGN TO EXCEPT.
+           SELECT O_CKPOINT  ASSIGN TO CKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  I_CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY CUSTMAS.
+
+       FD  I_SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALESRP.
+
+       FD  I_CTLCARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       COPY CTLCARD.
+
+       FD  O_RPT6000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA                PIC X(130).
+
+       FD  O_RPTCSV
+           RECORDING MODE IS V.
+       01  CSV-LINE                  PIC X(100).
+
+       FD  O_EXCEPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       01  EXCEPTION-AREA             PIC X(100).
+
+       FD  O_CKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       COPY CKPOINT.
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05 SALESREP-EOF-SWITCH    PIC X VALUE "N".
+              88 SALESREP-EOF        VALUE "Y".
+           05 CUSTMAST-EOF-SWITCH    PIC X VALUE "N".
+              88 CUSTMAST-EOF        VALUE "Y".
+           05 FIRST-RECORD-SWITCH    PIC X VALUE "Y".
+              88 FIRST-RECORD        VALUE "Y" FALSE "N".
+           05 RECORD-SELECTED-SWITCH PIC X VALUE "N".
+              88 RECORD-SELECTED     VALUE "Y".
+              88 RECORD-NOT-SELECTED VALUE "N".
+           05 CHANGE-PERCENT-OK-SWITCH PIC X VALUE "Y".
+              88 CHANGE-PERCENT-OK   VALUE "Y" FALSE "N".
+           05 LINE-SUPPRESSED-SWITCH PIC X VALUE "N".
+              88 LINE-SUPPRESSED     VALUE "Y" FALSE "N".
+      *    TRACK WHETHER THE BRANCH/SALESREP HEADING COLUMNS HAVE
+      *    ACTUALLY APPEARED ON A PRINTED LINE FOR THE CURRENT GROUP
+      *    YET, SEPARATELY FROM WHETHER THIS IS THE FIRST CUSTOMER OF
+      *    THE GROUP - IN EXCEPTIONS-ONLY MODE THE FIRST CUSTOMER OF A
+      *    GROUP CAN BE SUPPRESSED, AND THE HEADING STILL NEEDS TO
+      *    SHOW UP ON WHICHEVER CUSTOMER IN THAT GROUP PRINTS FIRST.
+           05 BRANCH-HEADER-SWITCH   PIC X VALUE "N".
+              88 BRANCH-HEADER-SHOWN VALUE "Y" FALSE "N".
+           05 SALESREP-HEADER-SWITCH PIC X VALUE "N".
+              88 SALESREP-HEADER-SHOWN VALUE "Y" FALSE "N".
+           05 CKPOINT-EOF-SWITCH     PIC X VALUE "N".
+              88 CKPOINT-EOF         VALUE "Y".
+           05 CKPOINT-FOUND-SWITCH   PIC X VALUE "N".
+              88 CKPOINT-FOUND       VALUE "Y".
+
+       01  CONTROL-FIELDS.
+           05 OLD-BRANCH-NUMBER      PIC 99 VALUE ZERO.
+           05 OLD-SALESREP-NUMBER    PIC 99 VALUE ZERO.
+
+       01  CHECKPOINT-CONTROL        PACKED-DECIMAL.
+           05 CHECKPOINT-INTERVAL    PIC S9(5) VALUE +100.
+           05 CHECKPOINT-RUN-COUNT   PIC S9(5) VALUE ZERO.
+
+      *    HOLDS THE LAST RECORD READ BACK FROM O_CKPOINT ON A
+      *    RESTART, SINCE THE FD'S OWN RECORD AREA IS RELOADED WHEN
+      *    THE FILE IS CLOSED AND REOPENED IN EXTEND MODE.
+       01  RESTART-CHECKPOINT.
+           05 RCK-BR-SR-CU-KEY.
+               10 RCK-BRANCH-NUMBER          PIC 9(2).
+               10 RCK-SALESREP-NUMBER        PIC 9(2).
+               10 RCK-CUSTOMER-NUMBER        PIC 9(5).
+           05 RCK-SALESREP-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05 RCK-SALESREP-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05 RCK-BRANCH-TOTAL-THIS-YTD      PIC S9(6)V99.
+           05 RCK-BRANCH-TOTAL-LAST-YTD      PIC S9(6)V99.
+           05 RCK-GRAND-TOTAL-THIS-YTD       PIC S9(7)V99.
+           05 RCK-GRAND-TOTAL-LAST-YTD       PIC S9(7)V99.
+           05 FILLER                         PIC X(41).
+
+       01  SEQUENCE-CHECK-SWITCHES.
+           05 FIRST-KEY-SWITCH          PIC X VALUE "Y".
+              88 FIRST-CUSTOMER-KEY     VALUE "Y" FALSE "N".
+           05 FIRST-SALESREP-KEY-SWITCH PIC X VALUE "Y".
+              88 FIRST-SALESREP-KEY     VALUE "Y" FALSE "N".
+
+       01  SEQUENCE-CHECK-FIELDS.
+           05 LAST-CUSTOMER-KEY      PIC 9(9) VALUE ZERO.
+           05 THIS-CUSTOMER-KEY      PIC 9(9) VALUE ZERO.
+           05 LAST-SALESREP-NUMBER   PIC 9(2) VALUE ZERO.
+           05 EXCEPTION-COUNT        PIC S9(5) COMP VALUE ZERO.
+
+       01  PRINT-FIELDS              PACKED-DECIMAL.
+           05 PAGE-COUNT             PIC S9(3) VALUE ZERO.
+           05 LINES-ON-PAGE          PIC S9(3) VALUE +55.
+           05 LINE-COUNT             PIC S9(3) VALUE +99.
+           05 SPACE-CONTROL          PIC 9 VALUE 1.
+
+       01  TOTAL-FIELDS               PACKED-DECIMAL.
+           05 SALESREP-TOTAL-THIS-YTD PIC S9(6)V99 VALUE ZERO.
+           05 SALESREP-TOTAL-LAST-YTD PIC S9(6)V99 VALUE ZERO.
+           05 BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99 VALUE ZERO.
+           05 BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99 VALUE ZERO.
+           05 GRAND-TOTAL-THIS-YTD    PIC S9(7)V99 VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YTD    PIC S9(7)V99 VALUE ZERO.
+
+       01  CALC-FIELDS               PACKED-DECIMAL.
+           05 CHANGE-AMOUNT          PIC S9(7)V99 VALUE ZERO.
+           05 CHANGE-PERCENT-VALUE   PIC S9(3)V9  VALUE ZERO.
+           05 CHANGE-PERCENT-NEG-THRESHOLD PIC S9(3)V9 VALUE ZERO.
+
+       01  RANK-COUNTS               COMP.
+           05 RANK-TOP-PCT-COUNT     PIC S9(2) VALUE ZERO.
+           05 RANK-BOT-PCT-COUNT     PIC S9(2) VALUE ZERO.
+           05 RANK-TOP-AMT-COUNT     PIC S9(2) VALUE ZERO.
+           05 RANK-BOT-AMT-COUNT     PIC S9(2) VALUE ZERO.
+
+       01  RANK-WORK-FIELDS          COMP.
+           05 RANK-MIN-INDEX         PIC S9(2) VALUE ZERO.
+           05 RANK-MAX-INDEX         PIC S9(2) VALUE ZERO.
+           05 RANK-OUTER-INDEX       PIC S9(2) VALUE ZERO.
+           05 RANK-INNER-INDEX       PIC S9(2) VALUE ZERO.
+
+      ****************************************************************
+      * THE FOUR RANKING TABLES BEHIND THE TOP/BOTTOM-10 SECTION
+      * PRINTED AFTER THE GRAND TOTALS.  EACH HOLDS AT MOST 10
+      * ENTRIES; WHILE A TABLE ISN'T FULL YET EVERY CUSTOMER GOES
+      * STRAIGHT IN, AND ONCE IT IS FULL A NEW CUSTOMER ONLY DISPLACES
+      * THE CURRENT WEAKEST ENTRY.  THE TABLES ARE LEFT IN WHATEVER
+      * ORDER THEY WERE BUILT IN AND SORTED ONCE, AT PRINT TIME.
+      ****************************************************************
+       01  TOP-PERCENT-TABLE.
+           05 TP-ENTRY OCCURS 10 TIMES INDEXED BY TP-INDEX.
+              10 TP-CHANGE-PERCENT  PIC S9(3)V9 COMP-3 VALUE ZERO.
+              10 TP-CUSTOMER-NUMBER PIC 9(5)          VALUE ZERO.
+              10 TP-CUSTOMER-NAME   PIC X(20)         VALUE SPACE.
+              10 TP-BRANCH-NUMBER   PIC 9(2)          VALUE ZERO.
+              10 TP-SALESREP-NUMBER PIC 9(2)          VALUE ZERO.
+       01  TP-TEMP-ENTRY.
+           05 TP-TEMP-CHANGE-PERCENT  PIC S9(3)V9 COMP-3.
+           05 TP-TEMP-CUSTOMER-NUMBER PIC 9(5).
+           05 TP-TEMP-CUSTOMER-NAME   PIC X(20).
+           05 TP-TEMP-BRANCH-NUMBER   PIC 9(2).
+           05 TP-TEMP-SALESREP-NUMBER PIC 9(2).
+
+       01  BOTTOM-PERCENT-TABLE.
+           05 BP-ENTRY OCCURS 10 TIMES INDEXED BY BP-INDEX.
+              10 BP-CHANGE-PERCENT  PIC S9(3)V9 COMP-3 VALUE ZERO.
+              10 BP-CUSTOMER-NUMBER PIC 9(5)          VALUE ZERO.
+              10 BP-CUSTOMER-NAME   PIC X(20)         VALUE SPACE.
+              10 BP-BRANCH-NUMBER   PIC 9(2)          VALUE ZERO.
+              10 BP-SALESREP-NUMBER PIC 9(2)          VALUE ZERO.
+       01  BP-TEMP-ENTRY.
+           05 BP-TEMP-CHANGE-PERCENT  PIC S9(3)V9 COMP-3.
+           05 BP-TEMP-CUSTOMER-NUMBER PIC 9(5).
+           05 BP-TEMP-CUSTOMER-NAME   PIC X(20).
+           05 BP-TEMP-BRANCH-NUMBER   PIC 9(2).
+           05 BP-TEMP-SALESREP-NUMBER PIC 9(2).
+
+       01  TOP-AMOUNT-TABLE.
+           05 TA-ENTRY OCCURS 10 TIMES INDEXED BY TA-INDEX.
+              10 TA-CHANGE-AMOUNT   PIC S9(7)V99 COMP-3 VALUE ZERO.
+              10 TA-CUSTOMER-NUMBER PIC 9(5)           VALUE ZERO.
+              10 TA-CUSTOMER-NAME   PIC X(20)          VALUE SPACE.
+              10 TA-BRANCH-NUMBER   PIC 9(2)           VALUE ZERO.
+              10 TA-SALESREP-NUMBER PIC 9(2)           VALUE ZERO.
+       01  TA-TEMP-ENTRY.
+           05 TA-TEMP-CHANGE-AMOUNT   PIC S9(7)V99 COMP-3.
+           05 TA-TEMP-CUSTOMER-NUMBER PIC 9(5).
+           05 TA-TEMP-CUSTOMER-NAME   PIC X(20).
+           05 TA-TEMP-BRANCH-NUMBER   PIC 9(2).
+           05 TA-TEMP-SALESREP-NUMBER PIC 9(2).
+
+       01  BOTTOM-AMOUNT-TABLE.
+           05 BA-ENTRY OCCURS 10 TIMES INDEXED BY BA-INDEX.
+              10 BA-CHANGE-AMOUNT   PIC S9(7)V99 COMP-3 VALUE ZERO.
+              10 BA-CUSTOMER-NUMBER PIC 9(5)           VALUE ZERO.
+              10 BA-CUSTOMER-NAME   PIC X(20)          VALUE SPACE.
+              10 BA-BRANCH-NUMBER   PIC 9(2)           VALUE ZERO.
+              10 BA-SALESREP-NUMBER PIC 9(2)           VALUE ZERO.
+       01  BA-TEMP-ENTRY.
+           05 BA-TEMP-CHANGE-AMOUNT   PIC S9(7)V99 COMP-3.
+           05 BA-TEMP-CUSTOMER-NUMBER PIC 9(5).
+           05 BA-TEMP-CUSTOMER-NAME   PIC X(20).
+           05 BA-TEMP-BRANCH-NUMBER   PIC 9(2).
+           05 BA-TEMP-SALESREP-NUMBER PIC 9(2).
+
+       01  CSV-ROW-FIELDS.
+           05 CSVR-TYPE              PIC X(4).
+           05 CSVR-BRANCH            PIC X(2).
+           05 CSVR-SALESREP          PIC X(2).
+           05 CSVR-CUSTOMER          PIC X(5).
+           05 CSVR-AMOUNT-THIS       PIC S9(7)V99.
+           05 CSVR-AMOUNT-LAST       PIC S9(7)V99.
+
+       01  CSV-WORK-FIELDS.
+           05 CSV-AMOUNT-EDIT        PIC -(8)9.99.
+           05 CSV-THIS-TEXT          PIC X(14).
+           05 CSV-LAST-TEXT          PIC X(14).
+
+       01  SALESREP-TABLE-CONTROL.
+           05 WS-SALESREP-COUNT      PIC S9(3) COMP VALUE ZERO.
+           05 MAX-SALESREP-ENTRIES   PIC S9(3) COMP VALUE +999.
+
+       01  SALESREP-TABLE.
+      *    SIZED TO THE ACTUAL SALESREP FILE AT LOAD TIME (SEE
+      *    200-LOAD-SALESREP-TABLE) INSTEAD OF A FIXED ENTRY COUNT, SO
+      *    ADDING SALESREPS DOESN'T RISK SILENTLY TRUNCATING THE
+      *    TABLE.  LOADED IN ASCENDING SALESREP-NUMBER ORDER SO
+      *    325-MOVE-SALESREP-NAME CAN BINARY-SEARCH IT.
+           05 SALESREP-GROUP OCCURS 1 TO 999 TIMES
+                 DEPENDING ON WS-SALESREP-COUNT
+                 ASCENDING KEY IS SALESREP-NUMBER
+                 INDEXED BY SRT-INDEX.
+              10 SALESREP-NUMBER     PIC 9(2).
+              10 SALESREP-NAME       PIC X(10).
+
+       01  CURRENT-DATE-AND-TIME.
+           05 CD-YEAR                PIC 9(4).
+           05 CD-MONTH               PIC 9(2).
+           05 CD-DAY                 PIC 9(2).
+           05 CD-HOURS               PIC 9(2).
+           05 CD-MINUTES             PIC 9(2).
+           05 FILLER                 PIC X(9).
+
+       01  HEADING-LINE-1.
+           05 FILLER          PIC X(7)  VALUE "DATE:  ".
+           05 HL1-MONTH       PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-DAY         PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-YEAR        PIC 9(4).
+           05 FILLER          PIC X(26) VALUE SPACE.
+           05 FILLER          PIC X(20) VALUE "YEAR-TO-DATE SALES R".
+           05 FILLER          PIC X(31) VALUE "EPORT".
+           05 FILLER          PIC X(6)  VALUE "PAGE: ".
+           05 HL1-PAGE-NUMBER PIC ZZZ9.
+           05 FILLER          PIC X(26) VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05 FILLER                 PIC X(7)  VALUE "TIME:  ".
+           05 HL2-HOURS              PIC 9(2).
+           05 FILLER                 PIC X(1)  VALUE ":".
+           05 HL2-MINUTES            PIC 9(2).
+           05 FILLER                 PIC X(82) VALUE SPACE.
+           05 FILLER                 PIC X(7)  VALUE "RPT6000".
+           05 FILLER                 PIC X(29) VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(19)  VALUE "SALES         SALES".
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  FILLER           PIC X(17)  VALUE "CHANGE     CHANGE".
+           05  FILLER           PIC X(32)  VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
+           05  FILLER         PIC X(13)  VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(14)  VALUE SPACES.
+           05  FILLER         PIC X(22)  VALUE "THIS YTD      LAST YTD".
+           05  FILLER         PIC X(7)   VALUE SPACES.
+           05  FILLER         PIC X(18)  VALUE "AMOUNT     PERCENT".
+           05  FILLER         PIC X(31)  VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(13)  VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(26)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(11)  VALUE ALL '-'.
+           05  FILLER           PIC X(2)   VALUE SPACE.
+           05  FILLER           PIC x(7)   VALUE ALL '-'.
+           05  FILLER           PIC X(31)  VALUE SPACE.
+
+       01  CUSTOMER-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 CL-BRANCH-NUMBER       PIC X(2).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 CL-SALESREP-NUMBER     PIC X(2).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 CL-SALESREP-NAME       PIC X(10).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 CL-CUSTOMER-NUMBER     PIC X(5).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 CL-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                 PIC X(6)  VALUE SPACE.
+           05 CL-SALES-THIS-YTD      PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+           05 CL-SALES-LAST-YTD      PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+           05 CL-CHANGE-AMOUNT       PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 CL-CHANGE-PERCENT      PIC +++9.9.
+           05 CL-CHANGE-PERCENT-R    REDEFINES CL-CHANGE-PERCENT
+                                     PIC X(6).
+           05 FILLER                 PIC X(31) VALUE SPACE.
+
+       01  SALESREP-TOTAL-LINE.
+           05 FILLER                 PIC X(36) VALUE SPACE.
+           05 FILLER                 PIC X(16) VALUE "SALESREP TOTAL".
+           05 STL-SALES-THIS-YTD     PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 STL-SALES-LAST-YTD     PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 STL-CHANGE-AMOUNT      PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 STL-CHANGE-PERCENT     PIC +++9.9.
+           05 STL-CHANGE-PERCENT-R   REDEFINES STL-CHANGE-PERCENT
+                                     PIC X(6).
+           05 FILLER                 PIC X(31) VALUE "*".
+
+       01  BRANCH-TOTAL-LINE.
+           05 FILLER                 PIC X(36) VALUE SPACE.
+           05 FILLER                 PIC X(16) VALUE " BRANCH TOTAL".
+           05 BTL-SALES-THIS-YTD     PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 BTL-SALES-LAST-YTD     PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 BTL-CHANGE-AMOUNT      PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 BTL-CHANGE-PERCENT     PIC +++9.9.
+           05 BTL-CHANGE-PERCENT-R   REDEFINES BTL-CHANGE-PERCENT
+                                     PIC X(6).
+           05 FILLER                 PIC X(31) VALUE "**".
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                 PIC X(36) VALUE SPACE.
+           05 FILLER                 PIC X(14) VALUE " GRAND TOTAL".
+           05 GTL-SALES-THIS-YTD     PIC $,$$$,$$9.99-.
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 GTL-SALES-LAST-YTD     PIC $,$$$,$$9.99-.
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 GTL-CHANGE-AMOUNT      PIC $,$$$,$$9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 GTL-CHANGE-PERCENT     PIC +++9.9.
+           05 GTL-CHANGE-PERCENT-R   REDEFINES GTL-CHANGE-PERCENT
+                                     PIC X(6).
+           05 FILLER                 PIC X(31) VALUE "***".
+
+       01  EXCEPTION-HEADING-1.
+           05 FILLER                 PIC X(30)
+                                     VALUE "RPT6000 EXCEPTIONS REPORT".
+           05 FILLER                 PIC X(70) VALUE SPACE.
+
+       01  EXCEPTION-HEADING-2.
+           05 FILLER                 PIC X(21) VALUE "TYPE".
+           05 FILLER                 PIC X(9)  VALUE "BRANCH".
+           05 FILLER                 PIC X(9)  VALUE "SALESREP".
+           05 FILLER                 PIC X(9)  VALUE "CUSTOMER".
+           05 FILLER                 PIC X(23) VALUE "CUSTOMER NAME".
+           05 FILLER                 PIC X(21) VALUE "DESCRIPTION".
+           05 FILLER                 PIC X(8)  VALUE "AMOUNT".
+
+       01  EXCEPTION-DETAIL-LINE.
+           05 EX-TYPE                PIC X(20).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 EX-BRANCH              PIC X(2).
+           05 FILLER                 PIC X(5)  VALUE SPACE.
+           05 EX-SALESREP            PIC X(2).
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+           05 EX-CUSTOMER            PIC X(5).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 EX-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 EX-DESCRIPTION         PIC X(20).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 EX-SALES-AMOUNT        PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+
+       01  EXCEPTION-SUMMARY-LINE.
+           05 FILLER                 PIC X(19)
+                                      VALUE "TOTAL EXCEPTIONS: ".
+           05 ES-EXCEPTION-COUNT     PIC ZZ,ZZ9.
+           05 FILLER                 PIC X(77) VALUE SPACE.
+
+       01  RANKING-BANNER-LINE.
+           05 RB-TEXT                 PIC X(40).
+           05 FILLER                  PIC X(90) VALUE SPACE.
+
+       01  RANKING-PERCENT-HEADING.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(4)  VALUE "RANK".
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(8)  VALUE "CUSTOMER".
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(20) VALUE "CUSTOMER NAME".
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(6)  VALUE "BRANCH".
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(8)  VALUE "SALESREP".
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(7)  VALUE "PERCENT".
+           05 FILLER                  PIC X(59) VALUE SPACE.
+
+       01  RANKING-PERCENT-LINE.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 RPL-RANK                PIC Z9.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 RPL-CUSTOMER-NUMBER     PIC X(5).
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 RPL-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 RPL-BRANCH              PIC X(2).
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 RPL-SALESREP            PIC X(2).
+           05 FILLER                  PIC X(6)  VALUE SPACE.
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 RPL-CHANGE-PERCENT      PIC +++9.9.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(59) VALUE SPACE.
+
+       01  RANKING-AMOUNT-HEADING.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(4)  VALUE "RANK".
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(8)  VALUE "CUSTOMER".
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(20) VALUE "CUSTOMER NAME".
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(6)  VALUE "BRANCH".
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(8)  VALUE "SALESREP".
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(11) VALUE "AMOUNT".
+           05 FILLER                  PIC X(55) VALUE SPACE.
+
+       01  RANKING-AMOUNT-LINE.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 RAL-RANK                PIC Z9.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 RAL-CUSTOMER-NUMBER     PIC X(5).
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 RAL-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 RAL-BRANCH              PIC X(2).
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(3)  VALUE SPACE.
+           05 RAL-SALESREP            PIC X(2).
+           05 FILLER                  PIC X(6)  VALUE SPACE.
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 RAL-CHANGE-AMOUNT       PIC $$$,$$9.99-.
+           05 FILLER                  PIC X(55) VALUE SPACE.
+
+
+       PROCEDURE DIVISION.
+
+       000-PREPARE-SALES-REPORT.
+           OPEN INPUT  I_CUSTMAST I_SALESREP I_CTLCARD
+
+           PERFORM 010-READ-CONTROL-CARD
+
+           IF CC-RESTART
+               PERFORM 011-READ-RESTART-CHECKPOINT
+           ELSE
+               OPEN OUTPUT O_RPT6000 O_RPTCSV O_EXCEPT O_CKPOINT
+      *        I_CUSTMAST IS KEYED BY CM-CUSTOMER-NUMBER SO THE
+      *        CUSTOMER INQUIRY PROGRAM CAN LOOK UP ONE CUSTOMER
+      *        DIRECTLY, BUT THIS REPORT'S CONTROL BREAKS STILL NEED
+      *        THE FILE IN BRANCH/SALESREP/CUSTOMER ORDER, SO
+      *        POSITION IT VIA THE ALTERNATE KEY BEFORE THE FIRST
+      *        READ.
+               MOVE LOW-VALUES TO CM-BR-SR-CU-KEY
+               START I_CUSTMAST KEY IS NOT LESS THAN CM-BR-SR-CU-KEY
+                   INVALID KEY
+                       SET CUSTMAST-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM 015-PRINT-EXCEPTION-HEADINGS
+           PERFORM 100-FORMAT-REPORT-HEADING
+           PERFORM 200-LOAD-SALESREP-TABLE
+           PERFORM 230-PRINT-HEADINGS
+
+           PERFORM 300-PREPARE-SALES-LINES UNTIL CUSTMAST-EOF
+
+           PERFORM 400-PRINT-GRAND-TOTALS
+           PERFORM 450-PRINT-RANKING-SECTIONS
+           PERFORM 460-PRINT-EXCEPTION-SUMMARY
+
+           CLOSE I_CUSTMAST I_SALESREP I_CTLCARD O_RPT6000 O_RPTCSV
+                 O_EXCEPT O_CKPOINT
+           STOP RUN.
+
+       010-READ-CONTROL-CARD.
+      *    A MISSING OR EMPTY CONTROL CARD MEANS "REPORT EVERY
+      *    BRANCH", THE SAME SCOPE THE PROGRAM ALWAYS RAN BEFORE
+      *    CONTROL CARDS EXISTED.
+           READ I_CTLCARD
+               AT END
+                   SET CC-SELECT-ALL TO TRUE
+                   MOVE ZERO TO CC-BRANCH-NUMBER
+                                CC-SALESREP-LOW
+                                CC-SALESREP-HIGH
+                   MOVE SPACE TO CC-EXCEPTIONS-ONLY-SWITCH
+                   MOVE ZERO TO CC-EXCEPTION-THRESHOLD
+                   MOVE SPACE TO CC-RESTART-SWITCH
+           END-READ.
+
+      *    A CARD THAT TURNS EXCEPTIONS-ONLY MODE ON WITHOUT NAMING A
+      *    THRESHOLD GETS A DEFAULT +/-10.0% BAND.
+           IF CC-EXCEPTIONS-ONLY AND CC-EXCEPTION-THRESHOLD = ZERO
+               MOVE 10.0 TO CC-EXCEPTION-THRESHOLD
+           END-IF.
+
+       011-READ-RESTART-CHECKPOINT.
+      *    REPLAYS THE PRIOR RUN'S CHECKPOINT LOG (O_CKPOINT FROM THAT
+      *    RUN) TO FIND ITS LAST ENTRY, THEN REOPENS THE FILE IN
+      *    EXTEND MODE SO THIS RUN'S OWN CHECKPOINTS ARE APPENDED
+      *    AFTER IT RATHER THAN OVERWRITING THE LOG. THE MAIN REPORT,
+      *    CSV EXTRACT, AND EXCEPTION LISTING ARE REOPENED THE SAME
+      *    WAY SO THIS RUN'S LINES ARE APPENDED AFTER THE INTERRUPTED
+      *    RUN'S OUTPUT INSTEAD OF ERASING IT.
+           OPEN EXTEND O_RPT6000 O_RPTCSV O_EXCEPT.
+           OPEN INPUT O_CKPOINT.
+           PERFORM UNTIL CKPOINT-EOF
+               READ O_CKPOINT
+                   AT END
+                       SET CKPOINT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO RESTART-CHECKPOINT
+                       SET CKPOINT-FOUND TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE O_CKPOINT.
+
+      *    A RESTART CARD WITH NO CHECKPOINT LOG TO REPLAY (THE PRIOR
+      *    RUN ABENDED BEFORE ITS FIRST CHECKPOINT, OR O_CKPOINT WAS
+      *    LOST) HAS NOTHING TO RESUME FROM. RUNNING ANYWAY WOULD
+      *    SILENTLY START PAST A ZEROED KEY WITH OLD-BRANCH-NUMBER/
+      *    OLD-SALESREP-NUMBER LEFT AT THEIR ZERO DEFAULTS, SO THIS IS
+      *    TREATED AS AN OPERATOR ERROR RATHER THAN A CONDITION TO
+      *    PAPER OVER - CORRECT THE CONTROL CARD (TURN CC-RESTART OFF
+      *    FOR A FRESH RUN, OR SUPPLY THE PRIOR RUN'S O_CKPOINT) AND
+      *    RESUBMIT.
+           IF NOT CKPOINT-FOUND
+               DISPLAY "RPT6000 - CC-RESTART REQUESTED BUT O_CKPOINT "
+                       "HAS NO CHECKPOINT TO RESTART FROM - JOB "
+                       "TERMINATED"
+               MOVE 16 TO RETURN-CODE
+               CLOSE I_CUSTMAST I_SALESREP I_CTLCARD O_RPT6000 O_RPTCSV
+                     O_EXCEPT
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND O_CKPOINT.
+
+      *    RESTORE THE TOTALS AND BREAK KEY AS OF THE LAST CHECKPOINT
+      *    INSTEAD OF STARTING BACK AT ZERO.
+           MOVE RCK-SALESREP-TOTAL-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           MOVE RCK-SALESREP-TOTAL-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           MOVE RCK-BRANCH-TOTAL-THIS-YTD   TO BRANCH-TOTAL-THIS-YTD.
+           MOVE RCK-BRANCH-TOTAL-LAST-YTD   TO BRANCH-TOTAL-LAST-YTD.
+           MOVE RCK-GRAND-TOTAL-THIS-YTD    TO GRAND-TOTAL-THIS-YTD.
+           MOVE RCK-GRAND-TOTAL-LAST-YTD    TO GRAND-TOTAL-LAST-YTD.
+           MOVE RCK-BRANCH-NUMBER           TO OLD-BRANCH-NUMBER.
+           MOVE RCK-SALESREP-NUMBER         TO OLD-SALESREP-NUMBER.
+           MOVE "N" TO FIRST-RECORD-SWITCH.
+
+      *    REPOSITION PAST THE CHECKPOINTED CUSTOMER - ITS SALE IS
+      *    ALREADY IN THE RESTORED TOTALS - AND RESUME READING IN
+      *    BRANCH/SALESREP/CUSTOMER ORDER FROM THERE.
+           MOVE RCK-BR-SR-CU-KEY TO CM-BR-SR-CU-KEY.
+           START I_CUSTMAST KEY IS GREATER THAN CM-BR-SR-CU-KEY
+               INVALID KEY
+                   SET CUSTMAST-EOF TO TRUE
+           END-START.
+
+      *    IF THE CHECKPOINTED CUSTOMER WAS THE LAST RECORD IN
+      *    I_CUSTMAST, THE START ABOVE ALREADY SET CUSTMAST-EOF, AND
+      *    THE MAINLINE'S PERFORM ... UNTIL CUSTMAST-EOF WILL NEVER
+      *    RUN 300-PREPARE-SALES-LINES'S BODY - THE ONLY PLACE THE
+      *    LAST GROUP'S SALESREP/BRANCH TOTALS OTHERWISE GET FLUSHED
+      *    AND FOLDED INTO THE GRAND TOTAL. FLUSH THEM HERE INSTEAD
+      *    SO A RESTART LANDING EXACTLY AT END OF FILE STILL PRINTS
+      *    THE FINAL TOTALS RESTORED FROM THE CHECKPOINT.
+           IF CUSTMAST-EOF
+               PERFORM 355-PRINT-SALESREP-LINE
+               PERFORM 360-PRINT-BRANCH-LINE
+           END-IF.
+
+       015-PRINT-EXCEPTION-HEADINGS.
+           MOVE EXCEPTION-HEADING-1 TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+           MOVE EXCEPTION-HEADING-2 TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-LOAD-SALESREP-TABLE.
+      *    A PRIMING READ FOLLOWED BY A STORE-THEN-READ-AHEAD LOOP, SO
+      *    THAT IF THE TABLE FILLS TO MAX-SALESREP-ENTRIES THE RECORD
+      *    LEFT OVER IN I_SALESREP'S WORKING-STORAGE AREA (INSTEAD OF
+      *    BEING STORED) IS THE ONE 205-PRINT-SALESREP-TABLE-WARNING
+      *    REPORTS AS DROPPED.
+           MOVE ZERO TO WS-SALESREP-COUNT.
+           PERFORM 210-READ-SALESREP-TABLE-RECORD.
+           PERFORM UNTIL SALESREP-EOF
+                       OR WS-SALESREP-COUNT = MAX-SALESREP-ENTRIES
+                 ADD 1 TO WS-SALESREP-COUNT
+                 MOVE SM-SALESREP-NUMBER
+                     TO SALESREP-NUMBER (WS-SALESREP-COUNT)
+                 MOVE SM-SALESREP-NAME
+                     TO SALESREP-NAME (WS-SALESREP-COUNT)
+                 PERFORM 210-READ-SALESREP-TABLE-RECORD
+           END-PERFORM.
+
+           IF NOT SALESREP-EOF
+               PERFORM 205-PRINT-SALESREP-TABLE-WARNING
+           END-IF.
+
+       205-PRINT-SALESREP-TABLE-WARNING.
+      *    THE SALESREP FILE HAS MORE ENTRIES THAN MAX-SALESREP-
+      *    ENTRIES CAN HOLD.  RATHER THAN LET THIS SALESREP AND EVERY
+      *    ONE AFTER IT SILENTLY FALL INTO 325-MOVE-SALESREP-NAME'S
+      *    "UNKNOWN" PATH, LIST IT ON THE EXCEPTIONS REPORT SO IT GETS
+      *    NOTICED THE DAY THE TABLE WAS RAISED PAST ITS CAP, NOT
+      *    WEEKS LATER.
+           MOVE "SALESREP TABLE FULL"  TO EX-TYPE.
+           MOVE SPACES                 TO EX-BRANCH.
+           MOVE SM-SALESREP-NUMBER     TO EX-SALESREP.
+           MOVE SPACES                 TO EX-CUSTOMER.
+           MOVE SM-SALESREP-NAME       TO EX-CUSTOMER-NAME.
+           MOVE "TABLE AT CAPACITY"    TO EX-DESCRIPTION.
+           MOVE ZERO                   TO EX-SALES-AMOUNT.
+           MOVE EXCEPTION-DETAIL-LINE  TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+           ADD 1 TO EXCEPTION-COUNT.
+
+        210-READ-SALESREP-TABLE-RECORD.
+
+           READ I_SALESREP
+              AT END
+                 SET SALESREP-EOF TO TRUE
+           END-READ.
+           IF NOT SALESREP-EOF
+               PERFORM 212-VALIDATE-SALESREP-SEQUENCE
+           END-IF.
+
+       212-VALIDATE-SALESREP-SEQUENCE.
+      *    SEARCH ALL SALESREP-GROUP IN 325-MOVE-SALESREP-NAME IS A
+      *    BINARY SEARCH, SO ITS CORRECTNESS DEPENDS ON I_SALESREP
+      *    ARRIVING IN ASCENDING SM-SALESREP-NUMBER ORDER WITH NO
+      *    DUPLICATES, THE SAME WAY 312-VALIDATE-CUSTOMER-SEQUENCE
+      *    PROTECTS I_CUSTMAST'S ORDERING FOR ITS OWN CONTROL BREAKS.
+           IF NOT FIRST-SALESREP-KEY
+               IF SM-SALESREP-NUMBER = LAST-SALESREP-NUMBER
+                   MOVE "DUPLICATE KEY"       TO EX-DESCRIPTION
+                   PERFORM 214-WRITE-SALESREP-SEQ-EXCEPTION
+               ELSE
+                   IF SM-SALESREP-NUMBER < LAST-SALESREP-NUMBER
+                       MOVE "OUT OF SEQUENCE" TO EX-DESCRIPTION
+                       PERFORM 214-WRITE-SALESREP-SEQ-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE "N" TO FIRST-SALESREP-KEY-SWITCH.
+           MOVE SM-SALESREP-NUMBER TO LAST-SALESREP-NUMBER.
+
+       214-WRITE-SALESREP-SEQ-EXCEPTION.
+           MOVE "SALESREP SEQ ERROR" TO EX-TYPE.
+           MOVE SPACES               TO EX-BRANCH.
+           MOVE SM-SALESREP-NUMBER   TO EX-SALESREP.
+           MOVE SPACES               TO EX-CUSTOMER.
+           MOVE SM-SALESREP-NAME     TO EX-CUSTOMER-NAME.
+           MOVE ZERO                 TO EX-SALES-AMOUNT.
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       230-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+
+           MOVE +6 TO LINE-COUNT.
+
+       300-PREPARE-SALES-LINES.
+           PERFORM 305-READ-SELECTED-CUSTOMER-RECORD
+           PERFORM 305-READ-SELECTED-CUSTOMER-RECORD
+               UNTIL CUSTMAST-EOF OR RECORD-SELECTED
+
+           EVALUATE TRUE
+               WHEN CUSTMAST-EOF
+      *            A CONTROL CARD (OR RESTART CHECKPOINT) THAT NEVER
+      *            SAW A SELECTED CUSTOMER LEAVES FIRST-RECORD-SWITCH
+      *            SET TO "Y", SINCE THE WHEN FIRST-RECORD ARM BELOW
+      *            NEVER RAN TO CLEAR IT - SKIP THE SALESREP/BRANCH
+      *            TOTALS IN THAT CASE SO A ZERO-MATCH RUN DOESN'T
+      *            PRINT A PHANTOM BRANCH 00/SALESREP 00 TOTAL LINE
+      *            OR CSV ROW.
+                   IF NOT FIRST-RECORD
+                       PERFORM 355-PRINT-SALESREP-LINE
+                       PERFORM 360-PRINT-BRANCH-LINE
+                   END-IF
+               WHEN FIRST-RECORD
+                   MOVE "N" TO BRANCH-HEADER-SWITCH
+                   MOVE "N" TO SALESREP-HEADER-SWITCH
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE "N" TO FIRST-RECORD-SWITCH
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   MOVE "N" TO BRANCH-HEADER-SWITCH
+                   MOVE "N" TO SALESREP-HEADER-SWITCH
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                   MOVE "N" TO SALESREP-HEADER-SWITCH
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+               WHEN OTHER
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+           END-EVALUATE.
+
+       305-READ-SELECTED-CUSTOMER-RECORD.
+      *    SKIPS OVER CUSTOMER RECORDS THAT FALL OUTSIDE THE BRANCH
+      *    OR BRANCH/SALESREP RANGE REQUESTED ON THE CONTROL CARD SO
+      *    THE CONTROL BREAKS AND GRAND TOTALS NEVER SEE THEM.
+           MOVE "N" TO RECORD-SELECTED-SWITCH
+           PERFORM 310-READ-CUSTOMER-RECORD
+           IF NOT CUSTMAST-EOF
+               PERFORM 315-CHECK-CUSTOMER-SELECTED
+           END-IF.
+
+       310-READ-CUSTOMER-RECORD.
+      *    READ NEXT RECORD CONTINUES IN WHICHEVER KEY ORDER THE LAST
+      *    START ESTABLISHED - HERE, THE CM-BR-SR-CU-KEY ALTERNATE
+      *    KEY SET UP IN 000-PREPARE-SALES-REPORT.
+           READ I_CUSTMAST NEXT RECORD
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+           END-READ.
+           IF NOT CUSTMAST-EOF
+               PERFORM 312-VALIDATE-CUSTOMER-SEQUENCE
+           END-IF.
+
+       312-VALIDATE-CUSTOMER-SEQUENCE.
+      *    CONFIRMS I_CUSTMAST STILL ARRIVES IN ASCENDING
+      *    BRANCH/SALESREP/CUSTOMER SEQUENCE WITH NO DUPLICATE KEYS,
+      *    REGARDLESS OF WHETHER THE CONTROL CARD NARROWS THE REPORT
+      *    TO PART OF THE FILE - EVERY PHYSICAL RECORD IS CHECKED.
+      *    NOW THAT I_CUSTMAST IS AN INDEXED FILE READ IN CM-BR-SR-CU-
+      *    KEY ORDER (CM-BR-SR-CU-KEY ALREADY EMBEDDING THE UNIQUE
+      *    CM-CUSTOMER-NUMBER), THE ACCESS METHOD ITSELF GUARANTEES
+      *    THIS CHECK CAN NEVER FIRE - IT IS KEPT ONLY AS A DEFENSIVE
+      *    CHECK AGAINST A FUTURE REVERSION TO A NON-INDEXED
+      *    ORGANIZATION, WHERE THE UNDERLYING FILE COULD ONCE AGAIN
+      *    ARRIVE OUT OF ORDER OR WITH A DUPLICATE KEY.
+           COMPUTE THIS-CUSTOMER-KEY =
+               (CM-BRANCH-NUMBER   * 10000000)
+             + (CM-SALESREP-NUMBER * 100000)
+             + CM-CUSTOMER-NUMBER.
+
+           IF NOT FIRST-CUSTOMER-KEY
+               IF THIS-CUSTOMER-KEY = LAST-CUSTOMER-KEY
+                   MOVE "DUPLICATE KEY"       TO EX-DESCRIPTION
+                   PERFORM 314-WRITE-EXCEPTION-LINE
+               ELSE
+                   IF THIS-CUSTOMER-KEY < LAST-CUSTOMER-KEY
+                       MOVE "OUT OF SEQUENCE" TO EX-DESCRIPTION
+                       PERFORM 314-WRITE-EXCEPTION-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE "N" TO FIRST-KEY-SWITCH.
+           MOVE THIS-CUSTOMER-KEY TO LAST-CUSTOMER-KEY.
+
+       314-WRITE-EXCEPTION-LINE.
+           MOVE "SEQUENCE ERROR"    TO EX-TYPE.
+           MOVE CM-BRANCH-NUMBER    TO EX-BRANCH.
+           MOVE CM-SALESREP-NUMBER  TO EX-SALESREP.
+           MOVE CM-CUSTOMER-NUMBER  TO EX-CUSTOMER.
+           MOVE CM-CUSTOMER-NAME    TO EX-CUSTOMER-NAME.
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       315-CHECK-CUSTOMER-SELECTED.
+           EVALUATE TRUE
+               WHEN CC-SELECT-ALL
+                   SET RECORD-SELECTED TO TRUE
+               WHEN CC-SELECT-BRANCH
+                   IF CM-BRANCH-NUMBER = CC-BRANCH-NUMBER
+                       SET RECORD-SELECTED TO TRUE
+                   ELSE
+                       SET RECORD-NOT-SELECTED TO TRUE
+                   END-IF
+               WHEN CC-SELECT-BRANCH-REP
+                   IF CM-BRANCH-NUMBER = CC-BRANCH-NUMBER
+                      AND CM-SALESREP-NUMBER NOT < CC-SALESREP-LOW
+                      AND CM-SALESREP-NUMBER NOT > CC-SALESREP-HIGH
+                       SET RECORD-SELECTED TO TRUE
+                   ELSE
+                       SET RECORD-NOT-SELECTED TO TRUE
+                   END-IF
+               WHEN OTHER
+                   SET RECORD-NOT-SELECTED TO TRUE
+           END-EVALUATE.
+
+       320-PRINT-CUSTOMER-LINE.
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES
+           END-IF
+
+      *    THE BRANCH/SALESREP-HEADER SWITCHES (RESET ON EACH GROUP
+      *    TRANSITION IN 300-PREPARE-SALES-LINES) TRACK WHETHER A
+      *    PRINTED LINE HAS ACTUALLY SHOWN THIS GROUP'S HEADING YET,
+      *    RATHER THAN WHETHER THIS PARTICULAR CUSTOMER IS THE FIRST
+      *    ONE READ IN THE GROUP - SO IF EXCEPTIONS-ONLY MODE
+      *    SUPPRESSES THE FIRST CUSTOMER OF A GROUP, THE HEADING STILL
+      *    APPEARS ON WHICHEVER CUSTOMER IN THAT GROUP PRINTS FIRST.
+           IF NOT BRANCH-HEADER-SHOWN
+               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
+           ELSE
+               MOVE SPACES TO CL-BRANCH-NUMBER
+           END-IF
+
+      *    THE SALESREP TABLE LOOKUP (AND THE UNKNOWN-SALESREP
+      *    EXCEPTION IT RAISES ON A MISS) RUNS FOR EVERY CUSTOMER,
+      *    NOT JUST WHICHEVER ONE ENDS UP SHOWING THE SALESREP
+      *    HEADING - OTHERWISE A BAD SALESREP NUMBER SHARED BY LATER
+      *    CUSTOMERS IN THE SAME GROUP WOULD NEVER GET FLAGGED ONCE
+      *    THE GROUP'S HEADING HAD ALREADY BEEN SHOWN.
+           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.
+           PERFORM 325-MOVE-SALESREP-NAME.
+           IF SALESREP-HEADER-SHOWN
+               MOVE SPACES TO CL-SALESREP-NUMBER
+               MOVE SPACES TO CL-SALESREP-NAME
+           END-IF
+
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO CL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO CL-SALES-LAST-YTD.
+
+           COMPUTE CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
+
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE "  N/A " TO CL-CHANGE-PERCENT-R
+               SET CHANGE-PERCENT-OK TO FALSE
+           ELSE
+               SET CHANGE-PERCENT-OK TO TRUE
+               COMPUTE CL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R
+                       SET CHANGE-PERCENT-OK TO FALSE
+               END-COMPUTE
+           END-IF.
+
+      *    EXCEPTIONS-ONLY MODE SUPPRESSES ONLY THE PRINTED LINE FOR A
+      *    CUSTOMER WHOSE CHANGE FALLS INSIDE THE CONFIGURED BAND -
+      *    TOTALS, THE CSV EXTRACT, AND THE RANKINGS BELOW STILL PICK
+      *    UP EVERY CUSTOMER, SUPPRESSED OR NOT. A CUSTOMER WITH NO
+      *    PERCENT TO COMPARE (N/A OR OVRFLW) IS ALWAYS PRINTED.
+           SET LINE-SUPPRESSED TO FALSE.
+           IF CC-EXCEPTIONS-ONLY AND CHANGE-PERCENT-OK
+               MOVE CL-CHANGE-PERCENT TO CHANGE-PERCENT-VALUE
+               COMPUTE CHANGE-PERCENT-NEG-THRESHOLD =
+                   0 - CC-EXCEPTION-THRESHOLD
+               IF CHANGE-PERCENT-VALUE NOT <
+                  CHANGE-PERCENT-NEG-THRESHOLD
+                  AND CHANGE-PERCENT-VALUE NOT > CC-EXCEPTION-THRESHOLD
+                   SET LINE-SUPPRESSED TO TRUE
+               END-IF
+           END-IF.
+
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           IF NOT LINE-SUPPRESSED
+               PERFORM 350-WRITE-REPORT-LINE
+               SET BRANCH-HEADER-SHOWN TO TRUE
+               SET SALESREP-HEADER-SHOWN TO TRUE
+           END-IF.
+
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+
+           MOVE "CUST"             TO CSVR-TYPE.
+           MOVE CM-BRANCH-NUMBER   TO CSVR-BRANCH.
+           MOVE CM-SALESREP-NUMBER TO CSVR-SALESREP.
+           MOVE CM-CUSTOMER-NUMBER TO CSVR-CUSTOMER.
+           MOVE CM-SALES-THIS-YTD  TO CSVR-AMOUNT-THIS.
+           MOVE CM-SALES-LAST-YTD  TO CSVR-AMOUNT-LAST.
+           PERFORM 370-WRITE-CSV-ROW.
+
+           PERFORM 328-UPDATE-CHANGE-RANKINGS.
+           PERFORM 329-WRITE-CHECKPOINT.
+
+       325-MOVE-SALESREP-NAME.
+
+           SEARCH ALL SALESREP-GROUP
+              AT END
+                 MOVE "UNKNOWN" TO CL-SALESREP-NAME
+                 PERFORM 327-WRITE-SALESREP-EXCEPTION
+              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
+                 MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
+           END-SEARCH.
+
+       327-WRITE-SALESREP-EXCEPTION.
+      *    CM-SALESREP-NUMBER DID NOT MATCH ANY ENTRY IN THE
+      *    SALESREP TABLE - LIST IT SO MASTER-FILE MAINTENANCE CAN
+      *    FIX THE CUSTOMER MASTER INSTEAD OF THE SALE QUIETLY
+      *    LANDING IN WHATEVER SALESREP-TOTAL BUCKET IS ACTIVE.
+           MOVE "UNKNOWN SALESREP"     TO EX-TYPE.
+           MOVE CM-BRANCH-NUMBER       TO EX-BRANCH.
+           MOVE CM-SALESREP-NUMBER     TO EX-SALESREP.
+           MOVE CM-CUSTOMER-NUMBER     TO EX-CUSTOMER.
+           MOVE CM-CUSTOMER-NAME       TO EX-CUSTOMER-NAME.
+           MOVE "SALESREP NOT ON FILE" TO EX-DESCRIPTION.
+           MOVE CM-SALES-THIS-YTD      TO EX-SALES-AMOUNT.
+           MOVE EXCEPTION-DETAIL-LINE  TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       328-UPDATE-CHANGE-RANKINGS.
+           PERFORM 420-UPDATE-TOP-AMOUNT.
+           PERFORM 425-UPDATE-BOTTOM-AMOUNT.
+           IF CHANGE-PERCENT-OK
+               MOVE CL-CHANGE-PERCENT TO CHANGE-PERCENT-VALUE
+               PERFORM 410-UPDATE-TOP-PERCENT
+               PERFORM 415-UPDATE-BOTTOM-PERCENT
+           END-IF.
+
+       329-WRITE-CHECKPOINT.
+      *    LOGS THE CURRENT KEY AND TOTALS EVERY CHECKPOINT-INTERVAL
+      *    CUSTOMERS SO A RESTARTED RUN NEVER LOSES MORE THAN THAT
+      *    MANY RECORDS OF WORK.
+           ADD 1 TO CHECKPOINT-RUN-COUNT.
+           IF CHECKPOINT-RUN-COUNT >= CHECKPOINT-INTERVAL
+               MOVE CM-BR-SR-CU-KEY           TO CK-BR-SR-CU-KEY
+               MOVE SALESREP-TOTAL-THIS-YTD   TO
+                   CK-SALESREP-TOTAL-THIS-YTD
+               MOVE SALESREP-TOTAL-LAST-YTD   TO
+                   CK-SALESREP-TOTAL-LAST-YTD
+               MOVE BRANCH-TOTAL-THIS-YTD     TO
+                   CK-BRANCH-TOTAL-THIS-YTD
+               MOVE BRANCH-TOTAL-LAST-YTD     TO
+                   CK-BRANCH-TOTAL-LAST-YTD
+               MOVE GRAND-TOTAL-THIS-YTD      TO CK-GRAND-TOTAL-THIS-YTD
+               MOVE GRAND-TOTAL-LAST-YTD      TO CK-GRAND-TOTAL-LAST-YTD
+               WRITE CHECKPOINT-RECORD
+               MOVE ZERO TO CHECKPOINT-RUN-COUNT
+           END-IF.
+
+       410-UPDATE-TOP-PERCENT.
+           IF RANK-TOP-PCT-COUNT < 10
+               ADD 1 TO RANK-TOP-PCT-COUNT
+               SET TP-INDEX TO RANK-TOP-PCT-COUNT
+               PERFORM 411-STORE-TOP-PERCENT-ENTRY
+           ELSE
+               PERFORM 412-FIND-TOP-PERCENT-MIN
+               IF CHANGE-PERCENT-VALUE >
+                  TP-CHANGE-PERCENT (RANK-MIN-INDEX)
+                   SET TP-INDEX TO RANK-MIN-INDEX
+                   PERFORM 411-STORE-TOP-PERCENT-ENTRY
+               END-IF
+           END-IF.
+
+       411-STORE-TOP-PERCENT-ENTRY.
+           MOVE CHANGE-PERCENT-VALUE TO TP-CHANGE-PERCENT (TP-INDEX).
+           MOVE CM-CUSTOMER-NUMBER   TO TP-CUSTOMER-NUMBER (TP-INDEX).
+           MOVE CM-CUSTOMER-NAME     TO TP-CUSTOMER-NAME (TP-INDEX).
+           MOVE CM-BRANCH-NUMBER     TO TP-BRANCH-NUMBER (TP-INDEX).
+           MOVE CM-SALESREP-NUMBER   TO TP-SALESREP-NUMBER (TP-INDEX).
+
+       412-FIND-TOP-PERCENT-MIN.
+           SET RANK-MIN-INDEX TO 1.
+           PERFORM VARYING TP-INDEX FROM 2 BY 1 UNTIL TP-INDEX > 10
+               IF TP-CHANGE-PERCENT (TP-INDEX) <
+                  TP-CHANGE-PERCENT (RANK-MIN-INDEX)
+                   SET RANK-MIN-INDEX TO TP-INDEX
+               END-IF
+           END-PERFORM.
+
+       415-UPDATE-BOTTOM-PERCENT.
+           IF RANK-BOT-PCT-COUNT < 10
+               ADD 1 TO RANK-BOT-PCT-COUNT
+               SET BP-INDEX TO RANK-BOT-PCT-COUNT
+               PERFORM 416-STORE-BOTTOM-PERCENT-ENTRY
+           ELSE
+               PERFORM 417-FIND-BOTTOM-PERCENT-MAX
+               IF CHANGE-PERCENT-VALUE <
+                  BP-CHANGE-PERCENT (RANK-MAX-INDEX)
+                   SET BP-INDEX TO RANK-MAX-INDEX
+                   PERFORM 416-STORE-BOTTOM-PERCENT-ENTRY
+               END-IF
+           END-IF.
+
+       416-STORE-BOTTOM-PERCENT-ENTRY.
+           MOVE CHANGE-PERCENT-VALUE TO BP-CHANGE-PERCENT (BP-INDEX).
+           MOVE CM-CUSTOMER-NUMBER   TO BP-CUSTOMER-NUMBER (BP-INDEX).
+           MOVE CM-CUSTOMER-NAME     TO BP-CUSTOMER-NAME (BP-INDEX).
+           MOVE CM-BRANCH-NUMBER     TO BP-BRANCH-NUMBER (BP-INDEX).
+           MOVE CM-SALESREP-NUMBER   TO BP-SALESREP-NUMBER (BP-INDEX).
+
+       417-FIND-BOTTOM-PERCENT-MAX.
+           SET RANK-MAX-INDEX TO 1.
+           PERFORM VARYING BP-INDEX FROM 2 BY 1 UNTIL BP-INDEX > 10
+               IF BP-CHANGE-PERCENT (BP-INDEX) >
+                  BP-CHANGE-PERCENT (RANK-MAX-INDEX)
+                   SET RANK-MAX-INDEX TO BP-INDEX
+               END-IF
+           END-PERFORM.
+
+       420-UPDATE-TOP-AMOUNT.
+           IF RANK-TOP-AMT-COUNT < 10
+               ADD 1 TO RANK-TOP-AMT-COUNT
+               SET TA-INDEX TO RANK-TOP-AMT-COUNT
+               PERFORM 421-STORE-TOP-AMOUNT-ENTRY
+           ELSE
+               PERFORM 422-FIND-TOP-AMOUNT-MIN
+               IF CHANGE-AMOUNT > TA-CHANGE-AMOUNT (RANK-MIN-INDEX)
+                   SET TA-INDEX TO RANK-MIN-INDEX
+                   PERFORM 421-STORE-TOP-AMOUNT-ENTRY
+               END-IF
+           END-IF.
+
+       421-STORE-TOP-AMOUNT-ENTRY.
+           MOVE CHANGE-AMOUNT      TO TA-CHANGE-AMOUNT (TA-INDEX).
+           MOVE CM-CUSTOMER-NUMBER TO TA-CUSTOMER-NUMBER (TA-INDEX).
+           MOVE CM-CUSTOMER-NAME   TO TA-CUSTOMER-NAME (TA-INDEX).
+           MOVE CM-BRANCH-NUMBER   TO TA-BRANCH-NUMBER (TA-INDEX).
+           MOVE CM-SALESREP-NUMBER TO TA-SALESREP-NUMBER (TA-INDEX).
+
+       422-FIND-TOP-AMOUNT-MIN.
+           SET RANK-MIN-INDEX TO 1.
+           PERFORM VARYING TA-INDEX FROM 2 BY 1 UNTIL TA-INDEX > 10
+               IF TA-CHANGE-AMOUNT (TA-INDEX) <
+                  TA-CHANGE-AMOUNT (RANK-MIN-INDEX)
+                   SET RANK-MIN-INDEX TO TA-INDEX
+               END-IF
+           END-PERFORM.
+
+       425-UPDATE-BOTTOM-AMOUNT.
+           IF RANK-BOT-AMT-COUNT < 10
+               ADD 1 TO RANK-BOT-AMT-COUNT
+               SET BA-INDEX TO RANK-BOT-AMT-COUNT
+               PERFORM 426-STORE-BOTTOM-AMOUNT-ENTRY
+           ELSE
+               PERFORM 427-FIND-BOTTOM-AMOUNT-MAX
+               IF CHANGE-AMOUNT < BA-CHANGE-AMOUNT (RANK-MAX-INDEX)
+                   SET BA-INDEX TO RANK-MAX-INDEX
+                   PERFORM 426-STORE-BOTTOM-AMOUNT-ENTRY
+               END-IF
+           END-IF.
+
+       426-STORE-BOTTOM-AMOUNT-ENTRY.
+           MOVE CHANGE-AMOUNT      TO BA-CHANGE-AMOUNT (BA-INDEX).
+           MOVE CM-CUSTOMER-NUMBER TO BA-CUSTOMER-NUMBER (BA-INDEX).
+           MOVE CM-CUSTOMER-NAME   TO BA-CUSTOMER-NAME (BA-INDEX).
+           MOVE CM-BRANCH-NUMBER   TO BA-BRANCH-NUMBER (BA-INDEX).
+           MOVE CM-SALESREP-NUMBER TO BA-SALESREP-NUMBER (BA-INDEX).
+
+       427-FIND-BOTTOM-AMOUNT-MAX.
+           SET RANK-MAX-INDEX TO 1.
+           PERFORM VARYING BA-INDEX FROM 2 BY 1 UNTIL BA-INDEX > 10
+               IF BA-CHANGE-AMOUNT (BA-INDEX) >
+                  BA-CHANGE-AMOUNT (RANK-MAX-INDEX)
+                   SET RANK-MAX-INDEX TO BA-INDEX
+               END-IF
+           END-PERFORM.
+
+       330-PRINT-HEADING-LINES.
+           PERFORM 230-PRINT-HEADINGS.
+
+       350-WRITE-REPORT-LINE.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD SPACE-CONTROL TO LINE-COUNT.
+
+       370-WRITE-CSV-ROW.
+           MOVE CSVR-AMOUNT-THIS TO CSV-AMOUNT-EDIT.
+           MOVE FUNCTION TRIM(CSV-AMOUNT-EDIT) TO CSV-THIS-TEXT.
+           MOVE CSVR-AMOUNT-LAST TO CSV-AMOUNT-EDIT.
+           MOVE FUNCTION TRIM(CSV-AMOUNT-EDIT) TO CSV-LAST-TEXT.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(CSVR-TYPE)     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CSVR-BRANCH)   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CSVR-SALESREP) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CSVR-CUSTOMER) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-THIS-TEXT) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-LAST-TEXT) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
+       355-PRINT-SALESREP-LINE.
+           COMPUTE CHANGE-AMOUNT =
+               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
+
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+               MOVE "  N/A " TO STL-CHANGE-PERCENT-R
+           ELSE
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE "OVRFLW" TO STL-CHANGE-PERCENT-R
+               END-COMPUTE
+           END-IF.
+
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE "SREP"              TO CSVR-TYPE.
+           MOVE OLD-BRANCH-NUMBER   TO CSVR-BRANCH.
+           MOVE OLD-SALESREP-NUMBER TO CSVR-SALESREP.
+           MOVE SPACES              TO CSVR-CUSTOMER.
+           MOVE SALESREP-TOTAL-THIS-YTD TO CSVR-AMOUNT-THIS.
+           MOVE SALESREP-TOTAL-LAST-YTD TO CSVR-AMOUNT-LAST.
+           PERFORM 370-WRITE-CSV-ROW.
+
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD SALESREP-TOTAL-LAST-YTD.
+
+       360-PRINT-BRANCH-LINE.
+           COMPUTE CHANGE-AMOUNT =
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
+
+           IF BRANCH-TOTAL-LAST-YTD = ZERO
+               MOVE "  N/A " TO BTL-CHANGE-PERCENT-R
+           ELSE
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R
+               END-COMPUTE
+           END-IF.
+
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
+
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE "BRAN"            TO CSVR-TYPE.
+           MOVE OLD-BRANCH-NUMBER TO CSVR-BRANCH.
+           MOVE SPACES            TO CSVR-SALESREP.
+           MOVE SPACES            TO CSVR-CUSTOMER.
+           MOVE BRANCH-TOTAL-THIS-YTD TO CSVR-AMOUNT-THIS.
+           MOVE BRANCH-TOTAL-LAST-YTD TO CSVR-AMOUNT-LAST.
+           PERFORM 370-WRITE-CSV-ROW.
+
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD BRANCH-TOTAL-LAST-YTD.
+
+       400-PRINT-GRAND-TOTALS.
+           COMPUTE CHANGE-AMOUNT =
+               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.
+
+           IF GRAND-TOTAL-LAST-YTD = ZERO
+               MOVE "  N/A " TO GTL-CHANGE-PERCENT-R
+           ELSE
+               COMPUTE GTL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE "OVRFLW" TO GTL-CHANGE-PERCENT-R
+               END-COMPUTE
+           END-IF.
+
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
+
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE "GRND"  TO CSVR-TYPE.
+           MOVE SPACES  TO CSVR-BRANCH.
+           MOVE SPACES  TO CSVR-SALESREP.
+           MOVE SPACES  TO CSVR-CUSTOMER.
+           MOVE GRAND-TOTAL-THIS-YTD TO CSVR-AMOUNT-THIS.
+           MOVE GRAND-TOTAL-LAST-YTD TO CSVR-AMOUNT-LAST.
+           PERFORM 370-WRITE-CSV-ROW.
+
+       450-PRINT-RANKING-SECTIONS.
+      *    ON A CC-RESTART RUN THE TOP/BOTTOM TABLES BELOW ONLY HOLD
+      *    CUSTOMERS READ SINCE THE RESTART POINT - THE CHECKPOINT
+      *    RECORD CARRIES THE RUNNING TOTALS BUT NOT THE FOUR RANKING
+      *    TABLES, SO THIS SECTION IS RANKED ONLY OVER THE TAIL OF THE
+      *    FILE PROCESSED AFTER THE RESTART, NOT THE WHOLE RUN. THE
+      *    SALESREP/BRANCH/GRAND TOTALS ABOVE ARE NOT AFFECTED BY
+      *    THIS AND REMAIN CORRECT FOR THE WHOLE RUN. 459-PRINT-
+      *    RESTART-DISCLAIMER PUTS THAT SAME WARNING ON THE PRINTED
+      *    REPORT ITSELF SO A READER OF THE RANKING PAGES SEES IT.
+           IF CC-RESTART
+               PERFORM 459-PRINT-RESTART-DISCLAIMER
+           END-IF.
+
+           PERFORM 451-SORT-TOP-PERCENT.
+           PERFORM 452-PRINT-TOP-PERCENT.
+
+           PERFORM 453-SORT-BOTTOM-PERCENT.
+           PERFORM 454-PRINT-BOTTOM-PERCENT.
+
+           PERFORM 455-SORT-TOP-AMOUNT.
+           PERFORM 456-PRINT-TOP-AMOUNT.
+
+           PERFORM 457-SORT-BOTTOM-AMOUNT.
+           PERFORM 458-PRINT-BOTTOM-AMOUNT.
+
+       459-PRINT-RESTART-DISCLAIMER.
+           MOVE "*** RESTARTED RUN - RANKINGS PARTIAL ***"
+               TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE "*** POST-RESTART CUSTOMERS ONLY ***"
+               TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+       451-SORT-TOP-PERCENT.
+      *    DESCENDING BUBBLE SORT - LARGEST GAIN FIRST.
+           IF RANK-TOP-PCT-COUNT > 1
+               PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                       UNTIL RANK-OUTER-INDEX > RANK-TOP-PCT-COUNT - 1
+                   PERFORM VARYING RANK-INNER-INDEX FROM 1 BY 1
+                       UNTIL RANK-INNER-INDEX >
+                             RANK-TOP-PCT-COUNT - RANK-OUTER-INDEX
+                       IF TP-CHANGE-PERCENT (RANK-INNER-INDEX) <
+                          TP-CHANGE-PERCENT (RANK-INNER-INDEX + 1)
+                           MOVE TP-ENTRY (RANK-INNER-INDEX)
+                               TO TP-TEMP-ENTRY
+                           MOVE TP-ENTRY (RANK-INNER-INDEX + 1)
+                               TO TP-ENTRY (RANK-INNER-INDEX)
+                           MOVE TP-TEMP-ENTRY
+                               TO TP-ENTRY (RANK-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       452-PRINT-TOP-PERCENT.
+           MOVE "TOP 10 GAINERS - PERCENT CHANGE" TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE RANKING-PERCENT-HEADING TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                   UNTIL RANK-OUTER-INDEX > RANK-TOP-PCT-COUNT
+               MOVE RANK-OUTER-INDEX          TO RPL-RANK
+               MOVE TP-CUSTOMER-NUMBER (RANK-OUTER-INDEX)
+                   TO RPL-CUSTOMER-NUMBER
+               MOVE TP-CUSTOMER-NAME (RANK-OUTER-INDEX)
+                   TO RPL-CUSTOMER-NAME
+               MOVE TP-BRANCH-NUMBER (RANK-OUTER-INDEX)   TO RPL-BRANCH
+               MOVE TP-SALESREP-NUMBER (RANK-OUTER-INDEX)
+                   TO RPL-SALESREP
+               MOVE TP-CHANGE-PERCENT (RANK-OUTER-INDEX)
+                   TO RPL-CHANGE-PERCENT
+               MOVE RANKING-PERCENT-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+           END-PERFORM.
+
+       453-SORT-BOTTOM-PERCENT.
+      *    ASCENDING BUBBLE SORT - LARGEST DECLINE (MOST NEGATIVE)
+      *    FIRST.
+           IF RANK-BOT-PCT-COUNT > 1
+               PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                       UNTIL RANK-OUTER-INDEX > RANK-BOT-PCT-COUNT - 1
+                   PERFORM VARYING RANK-INNER-INDEX FROM 1 BY 1
+                       UNTIL RANK-INNER-INDEX >
+                             RANK-BOT-PCT-COUNT - RANK-OUTER-INDEX
+                       IF BP-CHANGE-PERCENT (RANK-INNER-INDEX) >
+                          BP-CHANGE-PERCENT (RANK-INNER-INDEX + 1)
+                           MOVE BP-ENTRY (RANK-INNER-INDEX)
+                               TO BP-TEMP-ENTRY
+                           MOVE BP-ENTRY (RANK-INNER-INDEX + 1)
+                               TO BP-ENTRY (RANK-INNER-INDEX)
+                           MOVE BP-TEMP-ENTRY
+                               TO BP-ENTRY (RANK-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       454-PRINT-BOTTOM-PERCENT.
+           MOVE "TOP 10 DECLINERS - PERCENT CHANGE" TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE RANKING-PERCENT-HEADING TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                   UNTIL RANK-OUTER-INDEX > RANK-BOT-PCT-COUNT
+               MOVE RANK-OUTER-INDEX          TO RPL-RANK
+               MOVE BP-CUSTOMER-NUMBER (RANK-OUTER-INDEX)
+                   TO RPL-CUSTOMER-NUMBER
+               MOVE BP-CUSTOMER-NAME (RANK-OUTER-INDEX)
+                   TO RPL-CUSTOMER-NAME
+               MOVE BP-BRANCH-NUMBER (RANK-OUTER-INDEX)   TO RPL-BRANCH
+               MOVE BP-SALESREP-NUMBER (RANK-OUTER-INDEX)
+                   TO RPL-SALESREP
+               MOVE BP-CHANGE-PERCENT (RANK-OUTER-INDEX)
+                   TO RPL-CHANGE-PERCENT
+               MOVE RANKING-PERCENT-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+           END-PERFORM.
+
+       455-SORT-TOP-AMOUNT.
+      *    DESCENDING BUBBLE SORT - LARGEST DOLLAR GAIN FIRST.
+           IF RANK-TOP-AMT-COUNT > 1
+               PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                       UNTIL RANK-OUTER-INDEX > RANK-TOP-AMT-COUNT - 1
+                   PERFORM VARYING RANK-INNER-INDEX FROM 1 BY 1
+                       UNTIL RANK-INNER-INDEX >
+                             RANK-TOP-AMT-COUNT - RANK-OUTER-INDEX
+                       IF TA-CHANGE-AMOUNT (RANK-INNER-INDEX) <
+                          TA-CHANGE-AMOUNT (RANK-INNER-INDEX + 1)
+                           MOVE TA-ENTRY (RANK-INNER-INDEX)
+                               TO TA-TEMP-ENTRY
+                           MOVE TA-ENTRY (RANK-INNER-INDEX + 1)
+                               TO TA-ENTRY (RANK-INNER-INDEX)
+                           MOVE TA-TEMP-ENTRY
+                               TO TA-ENTRY (RANK-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       456-PRINT-TOP-AMOUNT.
+           MOVE "TOP 10 GAINERS - DOLLAR CHANGE" TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE RANKING-AMOUNT-HEADING TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                   UNTIL RANK-OUTER-INDEX > RANK-TOP-AMT-COUNT
+               MOVE RANK-OUTER-INDEX          TO RAL-RANK
+               MOVE TA-CUSTOMER-NUMBER (RANK-OUTER-INDEX)
+                   TO RAL-CUSTOMER-NUMBER
+               MOVE TA-CUSTOMER-NAME (RANK-OUTER-INDEX)
+                   TO RAL-CUSTOMER-NAME
+               MOVE TA-BRANCH-NUMBER (RANK-OUTER-INDEX)   TO RAL-BRANCH
+               MOVE TA-SALESREP-NUMBER (RANK-OUTER-INDEX)
+                   TO RAL-SALESREP
+               MOVE TA-CHANGE-AMOUNT (RANK-OUTER-INDEX)
+                   TO RAL-CHANGE-AMOUNT
+               MOVE RANKING-AMOUNT-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+           END-PERFORM.
+
+       457-SORT-BOTTOM-AMOUNT.
+      *    ASCENDING BUBBLE SORT - LARGEST DOLLAR DECLINE (MOST
+      *    NEGATIVE) FIRST.
+           IF RANK-BOT-AMT-COUNT > 1
+               PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                       UNTIL RANK-OUTER-INDEX > RANK-BOT-AMT-COUNT - 1
+                   PERFORM VARYING RANK-INNER-INDEX FROM 1 BY 1
+                       UNTIL RANK-INNER-INDEX >
+                             RANK-BOT-AMT-COUNT - RANK-OUTER-INDEX
+                       IF BA-CHANGE-AMOUNT (RANK-INNER-INDEX) >
+                          BA-CHANGE-AMOUNT (RANK-INNER-INDEX + 1)
+                           MOVE BA-ENTRY (RANK-INNER-INDEX)
+                               TO BA-TEMP-ENTRY
+                           MOVE BA-ENTRY (RANK-INNER-INDEX + 1)
+                               TO BA-ENTRY (RANK-INNER-INDEX)
+                           MOVE BA-TEMP-ENTRY
+                               TO BA-ENTRY (RANK-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       458-PRINT-BOTTOM-AMOUNT.
+           MOVE "TOP 10 DECLINERS - DOLLAR CHANGE" TO RB-TEXT.
+           MOVE RANKING-BANNER-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE RANKING-AMOUNT-HEADING TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           PERFORM VARYING RANK-OUTER-INDEX FROM 1 BY 1
+                   UNTIL RANK-OUTER-INDEX > RANK-BOT-AMT-COUNT
+               MOVE RANK-OUTER-INDEX          TO RAL-RANK
+               MOVE BA-CUSTOMER-NUMBER (RANK-OUTER-INDEX)
+                   TO RAL-CUSTOMER-NUMBER
+               MOVE BA-CUSTOMER-NAME (RANK-OUTER-INDEX)
+                   TO RAL-CUSTOMER-NAME
+               MOVE BA-BRANCH-NUMBER (RANK-OUTER-INDEX)   TO RAL-BRANCH
+               MOVE BA-SALESREP-NUMBER (RANK-OUTER-INDEX)
+                   TO RAL-SALESREP
+               MOVE BA-CHANGE-AMOUNT (RANK-OUTER-INDEX)
+                   TO RAL-CHANGE-AMOUNT
+               MOVE RANKING-AMOUNT-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+           END-PERFORM.
+
+       460-PRINT-EXCEPTION-SUMMARY.
+      *    EXCEPTION-COUNT ACCUMULATES ACROSS EVERY EXCEPTION WRITTEN
+      *    BY THIS RUN - SEQUENCE ERRORS, TABLE-FULL, AND UNMATCHED-
+      *    SALESREP ALIKE.  CLOSE OUT THE EXCEPTIONS REPORT WITH THE
+      *    TOTAL SO A REVIEWER CAN TELL AT A GLANCE WHETHER THE RUN
+      *    WAS CLEAN WITHOUT COUNTING DETAIL LINES BY HAND.
+           MOVE EXCEPTION-COUNT TO ES-EXCEPTION-COUNT.
+           MOVE EXCEPTION-SUMMARY-LINE TO EXCEPTION-AREA.
+           WRITE EXCEPTION-AREA.

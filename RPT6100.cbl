@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT6100.
+      ****************************************************************
+      * PROGRAM NAME: RPT6100
+      * AUTHORS: Jacob Schamp
+      * DATE: 08/09/2026
+      * Github:
+      * DESCRIPTION: The program reads the monthly sales history file
+      * (fed from the billing extract) and prints each customer's
+      * month-by-month sales for the year, so account reps can see
+      * where a decline actually started instead of just the annual
+      * this-YTD/last-YTD delta on RPT6000.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 JS  Initial version.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT I_SALHIST  ASSIGN TO SALHIST.
+           SELECT O_RPT6100  ASSIGN TO RPT6100.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  I_SALHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALHIST.
+
+       FD  O_RPT6100
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA                PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05 SALHIST-EOF-SWITCH     PIC X VALUE "N".
+              88 SALHIST-EOF         VALUE "Y".
+
+       01  PRINT-FIELDS              PACKED-DECIMAL.
+           05 PAGE-COUNT             PIC S9(3) VALUE ZERO.
+           05 LINES-ON-PAGE          PIC S9(3) VALUE +55.
+           05 LINE-COUNT             PIC S9(3) VALUE +99.
+
+       01  CURRENT-DATE-AND-TIME.
+           05 CD-YEAR                PIC 9(4).
+           05 CD-MONTH               PIC 9(2).
+           05 CD-DAY                 PIC 9(2).
+           05 CD-HOURS               PIC 9(2).
+           05 CD-MINUTES             PIC 9(2).
+           05 FILLER                 PIC X(9).
+
+       01  HEADING-LINE-1.
+           05 FILLER          PIC X(7)  VALUE "DATE:  ".
+           05 HL1-MONTH       PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-DAY         PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-YEAR        PIC 9(4).
+           05 FILLER          PIC X(26) VALUE SPACE.
+           05 FILLER          PIC X(19) VALUE "SALES TREND REPORT ".
+           05 FILLER          PIC X(32) VALUE SPACE.
+           05 FILLER          PIC X(6)  VALUE "PAGE: ".
+           05 HL1-PAGE-NUMBER PIC ZZZ9.
+           05 FILLER          PIC X(26) VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05 FILLER                 PIC X(7)  VALUE "TIME:  ".
+           05 HL2-HOURS              PIC 9(2).
+           05 FILLER                 PIC X(1)  VALUE ":".
+           05 HL2-MINUTES            PIC 9(2).
+           05 FILLER                 PIC X(82) VALUE SPACE.
+           05 FILLER                 PIC X(7)  VALUE "RPT6100".
+           05 FILLER                 PIC X(29) VALUE SPACE.
+
+       01  TREND-HEADING-MONTHS.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 FILLER                 PIC X(10) VALUE "   JAN    ".
+           05 FILLER                 PIC X(10) VALUE "   FEB    ".
+           05 FILLER                 PIC X(10) VALUE "   MAR    ".
+           05 FILLER                 PIC X(10) VALUE "   APR    ".
+           05 FILLER                 PIC X(10) VALUE "   MAY    ".
+           05 FILLER                 PIC X(10) VALUE "   JUN    ".
+           05 FILLER                 PIC X(10) VALUE "   JUL    ".
+           05 FILLER                 PIC X(10) VALUE "   AUG    ".
+           05 FILLER                 PIC X(10) VALUE "   SEP    ".
+           05 FILLER                 PIC X(10) VALUE "   OCT    ".
+           05 FILLER                 PIC X(10) VALUE "   NOV    ".
+           05 FILLER                 PIC X(10) VALUE "   DEC    ".
+           05 FILLER                 PIC X(8)  VALUE SPACE.
+
+       01  TREND-HEADING-RULE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 FILLER                 PIC X(120) VALUE ALL '-'.
+           05 FILLER                 PIC X(8)  VALUE SPACE.
+
+       01  TREND-CUSTOMER-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 FILLER                 PIC X(10) VALUE "CUSTOMER: ".
+           05 TC-CUSTOMER-NUMBER     PIC X(5).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 TC-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                 PIC X(90) VALUE SPACE.
+
+       01  TREND-AMOUNT-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 TD-COLUMN OCCURS 12 TIMES INDEXED BY TD-COLUMN-INDEX.
+              10 TD-AMOUNT           PIC ZZZZ9.99-.
+              10 FILLER              PIC X(1) VALUE SPACE.
+           05 FILLER                 PIC X(8)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-PREPARE-TREND-REPORT.
+           OPEN INPUT I_SALHIST
+                OUTPUT O_RPT6100
+
+           PERFORM 100-FORMAT-REPORT-HEADING
+           PERFORM 200-PRINT-HEADINGS
+
+           PERFORM 300-PRINT-CUSTOMER-TRENDS UNTIL SALHIST-EOF
+
+           CLOSE I_SALHIST O_RPT6100
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           MOVE TREND-HEADING-MONTHS TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2.
+           MOVE TREND-HEADING-RULE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+
+           MOVE +5 TO LINE-COUNT.
+
+       300-PRINT-CUSTOMER-TRENDS.
+           PERFORM 310-READ-SALHIST-RECORD
+           IF NOT SALHIST-EOF
+               PERFORM 320-PRINT-TREND-LINES
+           END-IF.
+
+       310-READ-SALHIST-RECORD.
+           READ I_SALHIST
+               AT END
+                   SET SALHIST-EOF TO TRUE
+           END-READ.
+
+       320-PRINT-TREND-LINES.
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF
+
+           MOVE SH-CUSTOMER-NUMBER TO TC-CUSTOMER-NUMBER.
+           MOVE SH-CUSTOMER-NAME   TO TC-CUSTOMER-NAME.
+           MOVE TREND-CUSTOMER-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2.
+           ADD 2 TO LINE-COUNT.
+
+           PERFORM VARYING TD-COLUMN-INDEX FROM 1 BY 1
+                   UNTIL TD-COLUMN-INDEX > 12
+               MOVE SH-MONTHLY-AMOUNT (TD-COLUMN-INDEX)
+                   TO TD-AMOUNT (TD-COLUMN-INDEX)
+           END-PERFORM.
+
+           MOVE TREND-AMOUNT-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.

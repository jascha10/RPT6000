@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT6200.
+      ****************************************************************
+      * PROGRAM NAME: RPT6200
+      * AUTHORS: Jacob Schamp
+      * DATE: 08/09/2026
+      * Github:
+      * DESCRIPTION: Customer inquiry program.  Reads a customer
+      * number from the inquiry request file, looks the customer up
+      * directly in the customer master by CM-CUSTOMER-NUMBER, and
+      * prints that customer's sales-this-YTD, sales-last-YTD, and
+      * computed change - so the branch office can answer a customer's
+      * question in seconds instead of waiting on the next RPT6000
+      * run.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 JS  Initial version.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT I_CUSTINQ  ASSIGN TO CUSTINQ.
+           SELECT I_CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER.
+           SELECT O_RPT6200  ASSIGN TO RPT6200.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  I_CUSTINQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       COPY CUSTINQ.
+
+       FD  I_CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY CUSTMAS.
+
+       FD  O_RPT6200
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA                PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05 CUSTINQ-EOF-SWITCH     PIC X VALUE "N".
+              88 CUSTINQ-EOF         VALUE "Y".
+
+       01  PRINT-FIELDS              PACKED-DECIMAL.
+           05 PAGE-COUNT             PIC S9(3) VALUE ZERO.
+           05 LINES-ON-PAGE          PIC S9(3) VALUE +55.
+           05 LINE-COUNT             PIC S9(3) VALUE +99.
+
+       01  CALC-FIELDS               PACKED-DECIMAL.
+           05 IQ-CHANGE-AMOUNT       PIC S9(7)V99 VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05 CD-YEAR                PIC 9(4).
+           05 CD-MONTH               PIC 9(2).
+           05 CD-DAY                 PIC 9(2).
+           05 CD-HOURS               PIC 9(2).
+           05 CD-MINUTES             PIC 9(2).
+           05 FILLER                 PIC X(9).
+
+       01  HEADING-LINE-1.
+           05 FILLER          PIC X(7)  VALUE "DATE:  ".
+           05 HL1-MONTH       PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-DAY         PIC 9(2).
+           05 FILLER          PIC X(1)  VALUE "/".
+           05 HL1-YEAR        PIC 9(4).
+           05 FILLER          PIC X(28) VALUE SPACE.
+           05 FILLER          PIC X(17) VALUE "CUSTOMER INQUIRY ".
+           05 FILLER          PIC X(32) VALUE SPACE.
+           05 FILLER          PIC X(6)  VALUE "PAGE: ".
+           05 HL1-PAGE-NUMBER PIC ZZZ9.
+           05 FILLER          PIC X(26) VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05 FILLER                 PIC X(7)  VALUE "TIME:  ".
+           05 HL2-HOURS              PIC 9(2).
+           05 FILLER                 PIC X(1)  VALUE ":".
+           05 HL2-MINUTES            PIC 9(2).
+           05 FILLER                 PIC X(82) VALUE SPACE.
+           05 FILLER                 PIC X(7)  VALUE "RPT6200".
+           05 FILLER                 PIC X(29) VALUE SPACE.
+
+       01  INQUIRY-HEADING-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 FILLER                 PIC X(8)  VALUE "CUSTOMER".
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 FILLER                 PIC X(20) VALUE "CUSTOMER NAME".
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+           05 FILLER                 PIC X(11) VALUE "SALES THIS".
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 FILLER                 PIC X(11) VALUE "SALES LAST".
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 FILLER                 PIC X(11) VALUE "CHANGE AMT".
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 FILLER                 PIC X(7)  VALUE "PERCENT".
+           05 FILLER                 PIC X(44) VALUE SPACE.
+
+       01  INQUIRY-HEADING-RULE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 FILLER                 PIC X(120) VALUE ALL '-'.
+           05 FILLER                 PIC X(8)  VALUE SPACE.
+
+       01  INQUIRY-DETAIL-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 IQ-CUSTOMER-NUMBER     PIC X(8).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 IQ-CUSTOMER-NAME       PIC X(20).
+           05 FILLER                 PIC X(4)  VALUE SPACE.
+           05 IQ-SALES-THIS-YTD      PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 IQ-SALES-LAST-YTD      PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 IQ-CHANGE-AMOUNT-R     PIC $$$,$$9.99-.
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 IQ-CHANGE-PERCENT      PIC +++9.9.
+           05 IQ-CHANGE-PERCENT-R    REDEFINES IQ-CHANGE-PERCENT
+                                      PIC X(6).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 FILLER                 PIC X(48) VALUE SPACE.
+
+       01  INQUIRY-NOT-FOUND-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACE.
+           05 NF-CUSTOMER-NUMBER     PIC X(8).
+           05 FILLER                 PIC X(3)  VALUE SPACE.
+           05 FILLER                 PIC X(20)
+                                      VALUE "*** NOT ON FILE ***".
+           05 FILLER                 PIC X(97) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-PREPARE-CUSTOMER-INQUIRY.
+           OPEN INPUT  I_CUSTINQ I_CUSTMAST
+                OUTPUT O_RPT6200
+
+           PERFORM 100-FORMAT-REPORT-HEADING
+           PERFORM 200-PRINT-HEADINGS
+
+           PERFORM 300-PROCESS-INQUIRIES UNTIL CUSTINQ-EOF
+
+           CLOSE I_CUSTINQ I_CUSTMAST O_RPT6200
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           MOVE INQUIRY-HEADING-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2.
+           MOVE INQUIRY-HEADING-RULE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+
+           MOVE +5 TO LINE-COUNT.
+
+       300-PROCESS-INQUIRIES.
+           PERFORM 310-READ-INQUIRY-RECORD
+           IF NOT CUSTINQ-EOF
+               PERFORM 320-LOOKUP-CUSTOMER
+           END-IF.
+
+       310-READ-INQUIRY-RECORD.
+           READ I_CUSTINQ
+               AT END
+                   SET CUSTINQ-EOF TO TRUE
+           END-READ.
+
+       320-LOOKUP-CUSTOMER.
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF
+
+           MOVE CI-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+           READ I_CUSTMAST
+               INVALID KEY
+                   PERFORM 330-PRINT-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 340-PRINT-CUSTOMER-STANDING
+           END-READ.
+
+       330-PRINT-NOT-FOUND.
+           MOVE CI-CUSTOMER-NUMBER TO NF-CUSTOMER-NUMBER.
+           MOVE INQUIRY-NOT-FOUND-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+       340-PRINT-CUSTOMER-STANDING.
+           COMPUTE IQ-CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+
+           MOVE CI-CUSTOMER-NUMBER TO IQ-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO IQ-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO IQ-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO IQ-SALES-LAST-YTD.
+           MOVE IQ-CHANGE-AMOUNT   TO IQ-CHANGE-AMOUNT-R.
+
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE "  N/A " TO IQ-CHANGE-PERCENT-R
+           ELSE
+               COMPUTE IQ-CHANGE-PERCENT ROUNDED =
+                   IQ-CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE "OVRFLW" TO IQ-CHANGE-PERCENT-R
+               END-COMPUTE
+           END-IF.
+
+           MOVE INQUIRY-DETAIL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.

@@ -0,0 +1,19 @@
+      ****************************************************************
+      * COPYBOOK:    CKPOINT
+      * DESCRIPTION: RPT6000 CHECKPOINT RECORD.  WRITTEN PERIODICALLY
+      *              DURING THE CUSTMAST READ LOOP SO A RESTARTED RUN
+      *              CAN PICK UP FROM THE LAST KEY PROCESSED INSTEAD
+      *              OF REREADING THE WHOLE FILE.
+      ****************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CK-BR-SR-CU-KEY.
+               10 CK-BRANCH-NUMBER          PIC 9(2).
+               10 CK-SALESREP-NUMBER        PIC 9(2).
+               10 CK-CUSTOMER-NUMBER        PIC 9(5).
+           05 CK-SALESREP-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05 CK-SALESREP-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05 CK-BRANCH-TOTAL-THIS-YTD      PIC S9(6)V99.
+           05 CK-BRANCH-TOTAL-LAST-YTD      PIC S9(6)V99.
+           05 CK-GRAND-TOTAL-THIS-YTD       PIC S9(7)V99.
+           05 CK-GRAND-TOTAL-LAST-YTD       PIC S9(7)V99.
+           05 FILLER                        PIC X(41).

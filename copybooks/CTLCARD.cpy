@@ -0,0 +1,33 @@
+      ****************************************************************
+      * COPYBOOK:    CTLCARD
+      * DESCRIPTION: RPT6000 RUN-CONTROL CARD.  ONE RECORD READ AT
+      *              THE START OF THE RUN TO LIMIT THE REPORT TO A
+      *              SINGLE BRANCH OR A BRANCH/SALESREP RANGE, TO
+      *              OPTIONALLY SWITCH THE REPORT TO EXCEPTIONS-ONLY
+      *              MODE, AND TO OPTIONALLY RESTART FROM THE LAST
+      *              CHECKPOINT INSTEAD OF THE TOP OF I_CUSTMAST.
+      ****************************************************************
+       01  CONTROL-CARD-RECORD.
+           05 CC-SELECTION-MODE        PIC X(01).
+              88 CC-SELECT-ALL             VALUE "A".
+              88 CC-SELECT-BRANCH          VALUE "B".
+              88 CC-SELECT-BRANCH-REP      VALUE "R".
+           05 CC-BRANCH-NUMBER         PIC 9(02).
+           05 CC-SALESREP-LOW          PIC 9(02).
+           05 CC-SALESREP-HIGH         PIC 9(02).
+      *    WHEN CC-EXCEPTIONS-ONLY IS SET, 320-PRINT-CUSTOMER-LINE
+      *    SUPPRESSES ANY CUSTOMER WHOSE CL-CHANGE-PERCENT FALLS
+      *    WITHIN PLUS-OR-MINUS CC-EXCEPTION-THRESHOLD (A PERCENT
+      *    WITH ONE DECIMAL, E.G. 0100 = 10.0%).  A SPACE OR "N" IN
+      *    CC-EXCEPTIONS-ONLY-SWITCH LEAVES THE REPORT PRINTING EVERY
+      *    CUSTOMER, THE SAME AS BEFORE THIS SWITCH EXISTED.
+           05 CC-EXCEPTIONS-ONLY-SWITCH PIC X(01).
+              88 CC-EXCEPTIONS-ONLY        VALUE "Y".
+           05 CC-EXCEPTION-THRESHOLD   PIC 9(03)V9.
+      *    WHEN CC-RESTART IS SET, THE RUN REPLAYS O_CKPOINT FOR ITS
+      *    LAST ENTRY AND RESUMES I_CUSTMAST JUST PAST THAT KEY WITH
+      *    THE SALESREP/BRANCH/GRAND TOTALS RESTORED, INSTEAD OF
+      *    STARTING OVER FROM THE FIRST CUSTOMER.
+           05 CC-RESTART-SWITCH        PIC X(01).
+              88 CC-RESTART                VALUE "Y".
+           05 FILLER                   PIC X(67).

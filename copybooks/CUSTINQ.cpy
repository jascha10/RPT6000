@@ -0,0 +1,10 @@
+      ****************************************************************
+      * COPYBOOK:    CUSTINQ
+      * DESCRIPTION: CUSTOMER INQUIRY REQUEST CARD.  ONE RECORD PER
+      *              LOOKUP - THE BRANCH OFFICE KEYS IN A CUSTOMER
+      *              NUMBER AND THE INQUIRY PROGRAM PRINTS THAT
+      *              CUSTOMER'S CURRENT SALES STANDING.
+      ****************************************************************
+       01  CUSTOMER-INQUIRY-RECORD.
+           05 CI-CUSTOMER-NUMBER       PIC 9(05).
+           05 FILLER                   PIC X(75).

@@ -0,0 +1,19 @@
+      ****************************************************************
+      * COPYBOOK:    CUSTMAS
+      * DESCRIPTION: CUSTOMER MASTER RECORD LAYOUT - SHARED BY
+      *              RPT6000 AND THE CUSTOMER INQUIRY PROGRAM.
+      ****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+      *    CM-BR-SR-CU-KEY GROUPS THE BRANCH/SALESREP/CUSTOMER FIELDS
+      *    SO IT CAN SERVE AS I_CUSTMAST'S ALTERNATE RECORD KEY,
+      *    LETTING RPT6000 STILL READ THE FILE IN
+      *    BRANCH/SALESREP/CUSTOMER ORDER FOR ITS CONTROL BREAKS EVEN
+      *    THOUGH THE FILE'S PRIMARY KEY IS CM-CUSTOMER-NUMBER.
+           05 CM-BR-SR-CU-KEY.
+               10 CM-BRANCH-NUMBER   PIC 9(2).
+               10 CM-SALESREP-NUMBER PIC 9(2).
+               10 CM-CUSTOMER-NUMBER PIC 9(5).
+           05 CM-CUSTOMER-NAME       PIC X(20).
+           05 CM-SALES-THIS-YTD      PIC S9(5)V99.
+           05 CM-SALES-LAST-YTD      PIC S9(5)V99.
+           05 FILLER                 PIC X(87).

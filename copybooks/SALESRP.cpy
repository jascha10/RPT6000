@@ -0,0 +1,8 @@
+      ****************************************************************
+      * COPYBOOK:    SALESRP
+      * DESCRIPTION: SALESREP MASTER RECORD LAYOUT.
+      ****************************************************************
+       01  WS-SALESREP-RECORD.
+           05 SM-SALESREP-NUMBER     PIC 9(2).
+           05 SM-SALESREP-NAME       PIC X(10).
+           05 FILLER                 PIC X(118).

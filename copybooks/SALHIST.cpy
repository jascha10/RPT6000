@@ -0,0 +1,14 @@
+      ****************************************************************
+      * COPYBOOK:    SALHIST
+      * DESCRIPTION: MONTHLY SALES HISTORY RECORD - ONE RECORD PER
+      *              CUSTOMER, FED FROM THE BILLING EXTRACT, CARRYING
+      *              TWELVE MONTHS OF SALES AMOUNTS FOR THE TREND
+      *              REPORT.  KEYED BY SH-CUSTOMER-NUMBER, WHICH
+      *              CORRESPONDS TO CM-CUSTOMER-NUMBER IN CUSTMAS.
+      ****************************************************************
+       01  SALES-HISTORY-RECORD.
+           05 SH-CUSTOMER-NUMBER     PIC 9(5).
+           05 SH-CUSTOMER-NAME       PIC X(20).
+           05 SH-MONTHLY-AMOUNT OCCURS 12 TIMES
+                                     PIC S9(5)V99.
+           05 FILLER                 PIC X(21).
